@@ -0,0 +1,204 @@
+       IDENTIFICATION              DIVISION.
+       PROGRAM-ID.                 ORCB6AUD.
+       ENVIRONMENT                 DIVISION.
+       CONFIGURATION               SECTION.
+       INPUT-OUTPUT                SECTION.
+       FILE-CONTROL.
+           SELECT  EXCPT-FILE          ASSIGN  TO  "SSTEXCPT"
+                                       ORGANIZATION   LINE SEQUENTIAL.
+      *
+       DATA                        DIVISION.
+       FILE                        SECTION.
+       FD  EXCPT-FILE.
+       01  EXCPT-REC                               PIC X(200).
+      *
+       WORKING-STORAGE             SECTION.
+           COPY    "CPSYSKANRI.INC".
+           COPY    "CPSK5114.INC".
+           COPY    "CPSK5115.INC".
+           COPY    "MCPAREA".
+       01  FLG-AREA.
+           03  FLG-END                             PIC 9(01).
+           03  FLG-SYSKANRI                        PIC 9(01).
+       01  IDX-AREA.
+           03  IDXA                                PIC 9(03).
+           03  IDXB                                PIC 9(03).
+       01  CNT-AREA.
+           03  CNT-EXCPT                           PIC 9(07).
+       01  WRK-AREA.
+           03  WRK-CHKYMD                          PIC X(08).
+           03  WRK-RULE-A                          PIC X(04).
+           03  WRK-RULE-B                          PIC X(04).
+           03  WRK-RULE-NM                         PIC X(40).
+           03  WRK-DEPTA-MAX                       PIC 9(03).
+           03  WRK-DEPTA-OCC                       PIC X(02)
+                                                   OCCURS  200.
+           03  WRK-DEPTB-MAX                       PIC 9(03).
+           03  WRK-DEPTB-OCC                       PIC X(02)
+                                                   OCCURS  200.
+           03  WRK-EXCPT-LINE.
+               05  WRK-EXCPT-BTUNUM                PIC X(02).
+               05  FILLER                          PIC X(01) VALUE ",".
+               05  WRK-EXCPT-RULEA                  PIC X(04).
+               05  FILLER                          PIC X(01) VALUE ",".
+               05  WRK-EXCPT-RULEB                  PIC X(04).
+               05  FILLER                          PIC X(01) VALUE ",".
+               05  WRK-EXCPT-RULENM                 PIC X(40).
+      *
+       PROCEDURE                  DIVISION.
+       000-PROC-SEC                SECTION.
+      *    NIGHTLY FACILITY-STANDARD (SSTKJN) CONFLICT AUDIT. WALKS
+      *    EVERY EXCLUSION RULE IN SYSKANRI "5115" AND, FOR EACH ONE,
+      *    EVERY DEPARTMENT'S ACTIVE SETTINGS IN SYSKANRI "5114",
+      *    REPORTING ANY DEPARTMENT THAT HAS BOTH HALVES OF A
+      *    MUTUALLY-EXCLUSIVE PAIR TURNED ON. INTERACTIVE EDITING ONLY
+      *    CATCHES A CONFLICT WHEN SOMEONE HAPPENS TO TRIP IT WHILE
+      *    EDITING A SINGLE DEPARTMENT'S SSTKJN-VAL, SO THIS RUNS THE
+      *    SAME CHECK ACROSS EVERY DEPARTMENT, EVERY NIGHT.
+           PERFORM 100-INIT-SEC
+           PERFORM 200-RULE-LOOP-SEC
+           PERFORM 900-TERM-SEC
+           STOP    RUN
+           .
+       100-INIT-SEC                 SECTION.
+           INITIALIZE                  FLG-AREA
+                                       CNT-AREA
+           DISPLAY 1                  UPON    ARGUMENT-NUMBER
+           ACCEPT  WRK-CHKYMD         FROM    ARGUMENT-VALUE
+           OPEN    OUTPUT              EXCPT-FILE
+           MOVE    "BTUNUM,SSTKJNCD_A,SSTKJNCD_B,RULE_NAME"
+                                       TO  EXCPT-REC
+           WRITE   EXCPT-REC
+           .
+       100-INIT-EXT.
+           EXIT.
+       200-RULE-LOOP-SEC             SECTION.
+           INITIALIZE                  SYSKANRI-REC
+           MOVE    "5115"              TO  SYS-KANRICD
+           PERFORM 900-SYSKANRI-KEY1-SEL-SEC
+           MOVE    SYSKANRI-REC        TO  SYS-5115-REC
+           PERFORM UNTIL ( FLG-SYSKANRI    =   1 )
+               IF    ( SYS-5115-STYUKYMD   <=  WRK-CHKYMD )
+                AND  ( SYS-5115-EDYUKYMD   >=  WRK-CHKYMD )
+                   MOVE    SYS-5115-SSTKJNCD-A TO  WRK-RULE-A
+                   MOVE    SYS-5115-SSTKJNCD-B TO  WRK-RULE-B
+                   MOVE    SYS-5115-RULE-NM    TO  WRK-RULE-NM
+                   PERFORM 300-DEPT-MATCH-CHK-SEC
+               END-IF
+               MOVE    "tbl_syskanri"      TO  MCP-TABLE
+               MOVE    "key1"              TO  MCP-PATHNAME
+               PERFORM 900-SYSKANRI-KEY1-FET-SEC
+               MOVE    SYSKANRI-REC        TO  SYS-5115-REC
+           END-PERFORM
+           MOVE    "tbl_syskanri"          TO  MCP-TABLE
+           MOVE    "key1"                  TO  MCP-PATHNAME
+           PERFORM 910-DBCLOSECURSOR-SEC
+           .
+       200-RULE-LOOP-EXT.
+           EXIT.
+       300-DEPT-MATCH-CHK-SEC         SECTION.
+      *    BUILDS THE LIST OF DEPARTMENTS CURRENTLY HOLDING EACH HALF OF
+      *    THE RULE IN WRK-RULE-A/WRK-RULE-B, THEN REPORTS ANY
+      *    DEPARTMENT THAT APPEARS IN BOTH LISTS.
+           MOVE    ZERO                TO  WRK-DEPTA-MAX
+                                           WRK-DEPTB-MAX
+           INITIALIZE                  SYSKANRI-REC
+           MOVE    "5114"              TO  SYS-KANRICD
+           PERFORM 900-SYSKANRI-KEY1B-SEL-SEC
+           MOVE    SYSKANRI-REC        TO  SYS-5114-REC
+           PERFORM UNTIL ( FLG-SYSKANRI    =   1 )
+               IF    ( SYS-5114-STYUKYMD    <=  WRK-CHKYMD )
+                AND  ( SYS-5114-EDYUKYMD    >=  WRK-CHKYMD )
+                   IF    ( SYS-5114-SSTKJNCD    =   WRK-RULE-A )
+                    AND  ( WRK-DEPTA-MAX        <   200 )
+                       COMPUTE WRK-DEPTA-MAX   =   WRK-DEPTA-MAX   +   1
+                       MOVE    SYS-5114-BTUNUM
+                                   TO  WRK-DEPTA-OCC (WRK-DEPTA-MAX)
+                   END-IF
+                   IF    ( SYS-5114-SSTKJNCD    =   WRK-RULE-B )
+                    AND  ( WRK-DEPTB-MAX        <   200 )
+                       COMPUTE WRK-DEPTB-MAX   =   WRK-DEPTB-MAX   +   1
+                       MOVE    SYS-5114-BTUNUM
+                                   TO  WRK-DEPTB-OCC (WRK-DEPTB-MAX)
+                   END-IF
+               END-IF
+               PERFORM 900-SYSKANRI-KEY1B-FET-SEC
+               MOVE    SYSKANRI-REC        TO  SYS-5114-REC
+           END-PERFORM
+           MOVE    "tbl_syskanri"          TO  MCP-TABLE
+           MOVE    "key1b"                 TO  MCP-PATHNAME
+           PERFORM 910-DBCLOSECURSOR-SEC
+           PERFORM VARYING IDXA    FROM    1   BY  1
+                   UNTIL ( IDXA    >   WRK-DEPTA-MAX )
+               PERFORM VARYING IDXB    FROM    1   BY  1
+                       UNTIL ( IDXB    >   WRK-DEPTB-MAX )
+                   IF    ( WRK-DEPTA-OCC (IDXA)
+                                       =   WRK-DEPTB-OCC (IDXB) )
+                       MOVE    WRK-DEPTA-OCC (IDXA)
+                                           TO  WRK-EXCPT-BTUNUM
+                       MOVE    WRK-RULE-A      TO  WRK-EXCPT-RULEA
+                       MOVE    WRK-RULE-B      TO  WRK-EXCPT-RULEB
+                       MOVE    WRK-RULE-NM     TO  WRK-EXCPT-RULENM
+                       MOVE    WRK-EXCPT-LINE  TO  EXCPT-REC
+                       WRITE   EXCPT-REC
+                       COMPUTE CNT-EXCPT   =   CNT-EXCPT   +   1
+                   END-IF
+               END-PERFORM
+           END-PERFORM
+           .
+       300-DEPT-MATCH-CHK-EXT.
+           EXIT.
+       900-SYSKANRI-KEY1-SEL-SEC     SECTION.
+           MOVE    ZERO                TO  FLG-SYSKANRI
+           MOVE    "tbl_syskanri"      TO  MCP-TABLE
+           MOVE    "key1"              TO  MCP-PATHNAME
+           CALL    "DBOPENCURSOR"      USING   MCP-TABLE
+                                               MCP-PATHNAME
+                                               SYSKANRI-REC
+           PERFORM 900-SYSKANRI-KEY1-FET-SEC
+           .
+       900-SYSKANRI-KEY1-SEL-EXT.
+           EXIT.
+       900-SYSKANRI-KEY1-FET-SEC     SECTION.
+           CALL    "DBFETCHCURSOR"     USING   MCP-TABLE
+                                               MCP-PATHNAME
+                                               SYSKANRI-REC
+                                               FLG-SYSKANRI
+           .
+       900-SYSKANRI-KEY1-FET-EXT.
+           EXIT.
+       900-SYSKANRI-KEY1B-SEL-SEC    SECTION.
+      *    DISTINCT PATHNAME FROM 900-SYSKANRI-KEY1-xxx - THE 5114 SCAN
+      *    THIS OPENS RUNS WHILE THE OUTER 5115 RULE LOOP IS STILL
+      *    MID-ITERATION ON ITS OWN "key1" CURSOR, SO THIS MUST NOT
+      *    SHARE A CURSOR SLOT WITH IT.
+           MOVE    ZERO                TO  FLG-SYSKANRI
+           MOVE    "tbl_syskanri"      TO  MCP-TABLE
+           MOVE    "key1b"             TO  MCP-PATHNAME
+           CALL    "DBOPENCURSOR"      USING   MCP-TABLE
+                                               MCP-PATHNAME
+                                               SYSKANRI-REC
+           PERFORM 900-SYSKANRI-KEY1B-FET-SEC
+           .
+       900-SYSKANRI-KEY1B-SEL-EXT.
+           EXIT.
+       900-SYSKANRI-KEY1B-FET-SEC    SECTION.
+           CALL    "DBFETCHCURSOR"     USING   MCP-TABLE
+                                               MCP-PATHNAME
+                                               SYSKANRI-REC
+                                               FLG-SYSKANRI
+           .
+       900-SYSKANRI-KEY1B-FET-EXT.
+           EXIT.
+       900-TERM-SEC                   SECTION.
+           CLOSE                       EXCPT-FILE
+           DISPLAY "ORCB6AUD: " CNT-EXCPT " EXCEPTIONS WRITTEN"
+           .
+       900-TERM-EXT.
+           EXIT.
+       910-DBCLOSECURSOR-SEC         SECTION.
+           CALL    "DBCLOSECURSOR"     USING   MCP-TABLE
+                                               MCP-PATHNAME
+           .
+       910-DBCLOSECURSOR-EXT.
+           EXIT.
