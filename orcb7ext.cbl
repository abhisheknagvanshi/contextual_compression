@@ -0,0 +1,244 @@
+       IDENTIFICATION              DIVISION.
+       PROGRAM-ID.                 ORCB7EXT.
+       ENVIRONMENT                 DIVISION.
+       CONFIGURATION               SECTION.
+       INPUT-OUTPUT                SECTION.
+       FILE-CONTROL.
+           SELECT  RPT-FILE            ASSIGN  TO  "PTNYRPT"
+                                       ORGANIZATION   LINE SEQUENTIAL.
+           SELECT  CKPT-FILE           ASSIGN  TO  "PTNYCKPT"
+                                       ORGANIZATION   LINE SEQUENTIAL
+                                       FILE STATUS    WRK-CKPT-STATUS.
+      *
+       DATA                        DIVISION.
+       FILE                        SECTION.
+       FD  RPT-FILE.
+       01  RPT-REC                                 PIC X(200).
+       FD  CKPT-FILE.
+       01  CKPT-REC                                PIC X(20).
+      *
+       WORKING-STORAGE             SECTION.
+           COPY    "CPSYSKANRI.INC".
+           COPY    "MCPAREA".
+       01  PTNYUINRRK-REC.
+           COPY    "CPPTNYUINRRK.INC".
+       01  FLG-AREA.
+           03  FLG-PTNYUINRRK                      PIC 9(01).
+           03  FLG-CKPT-EOF                        PIC 9(01).
+       01  CNT-AREA.
+           03  CNT-TOTAL                           PIC 9(07).
+           03  CNT-WARD                            PIC 9(07).
+       01  WRK-CKPT-STATUS                         PIC X(02).
+       01  WRK-AREA.
+           03  WRK-STYMD                           PIC X(08).
+           03  WRK-EDYMD                           PIC X(08).
+           03  WRK-CKPT-INTERVAL                   PIC 9(05) VALUE 500.
+           03  WRK-CKPT-CTR                        PIC 9(05).
+           03  WRK-RESUME-BTUNUM                   PIC X(02).
+           03  WRK-RESUME-SEQNO                    PIC 9(08).
+           03  WRK-CKPT-LINE.
+               05  WRK-CKPT-BTUNUM                 PIC X(02).
+               05  WRK-CKPT-SEQNO                  PIC 9(08).
+           03  WRK-CUR-BTUNUM                      PIC X(02).
+           03  WRK-PRV-BTUNUM                      PIC X(02).
+           03  WRK-RPT-LINE.
+               05  WRK-RPT-PTID                    PIC X(10).
+               05  FILLER                          PIC X(01)
+                                                   VALUE SPACE.
+               05  WRK-RPT-PTNAME                  PIC X(40).
+               05  FILLER                          PIC X(01)
+                                                   VALUE SPACE.
+               05  WRK-RPT-NYUINYMD                PIC X(08).
+               05  FILLER                          PIC X(01)
+                                                   VALUE SPACE.
+               05  WRK-RPT-TAIINYMD                PIC X(08).
+           03  WRK-RPT-HEADING.
+               05  FILLER                          PIC X(07)
+                                                   VALUE "WARD : ".
+               05  WRK-RPT-HDG-BTUNUM              PIC X(02).
+           03  WRK-RPT-WARD-TOTAL.
+               05  FILLER                          PIC X(17)
+                                           VALUE "  WARD SUBTOTAL: ".
+               05  WRK-RPT-WARD-CNT                PIC ZZZZZZ9.
+      *
+       PROCEDURE                  DIVISION.
+       000-PROC-SEC                SECTION.
+      *    ADMISSION-HISTORY-BY-WARD EXTRACT OVER PTNYUINRRK FOR A
+      *    GIVEN ADMISSION-DATE RANGE. WRITES A RESTART CHECKPOINT
+      *    (LAST WARD/SEQNO PAIR PROCESSED) EVERY WRK-CKPT-INTERVAL
+      *    RECORDS SO A KILLED OVERNIGHT RUN CAN BE RESTARTED FROM
+      *    WHERE IT LEFT OFF INSTEAD OF FROM RECORD ONE. THE PAIR IS
+      *    NEEDED, NOT SEQNO ALONE, BECAUSE THE CURSOR IS ORDERED BY
+      *    WARD THEN SEQNO - SEQNO IS NOT KNOWN TO BE WARD-PARTITIONED.
+           PERFORM 100-INIT-SEC
+           PERFORM 200-CKPT-LOAD-SEC
+           PERFORM 300-EXTRACT-SEC
+           PERFORM 900-TERM-SEC
+           STOP    RUN
+           .
+       100-INIT-SEC                 SECTION.
+           INITIALIZE                  FLG-AREA
+                                       CNT-AREA
+                                       WRK-PRV-BTUNUM
+           DISPLAY 1                  UPON    ARGUMENT-NUMBER
+           ACCEPT  WRK-STYMD          FROM    ARGUMENT-VALUE
+           DISPLAY 2                  UPON    ARGUMENT-NUMBER
+           ACCEPT  WRK-EDYMD          FROM    ARGUMENT-VALUE
+           .
+       100-INIT-EXT.
+           EXIT.
+       200-CKPT-LOAD-SEC             SECTION.
+      *    A CHECKPOINT FILE THAT ALREADY EXISTS HOLDS ONE WARD/SEQNO
+      *    PAIR PER LINE, OLDEST FIRST - THE LAST LINE IS THE MOST
+      *    RECENT CHECKPOINT. IF IT DOESN'T EXIST YET THIS IS A FIRST
+      *    RUN AND NOTHING IS SKIPPED. RPT-FILE IS OPENED HERE, NOT IN
+      *    100-INIT-SEC, BECAUSE WHETHER IT IS A FIRST RUN OR A RESTART
+      *    DECIDES HOW IT MUST BE OPENED - A RESTART HAS TO EXTEND THE
+      *    PRIOR RUN'S REPORT, NOT TRUNCATE IT, OR EVERY ROW SKIPPED AS
+      *    "ALREADY PROCESSED" BELOW IS LOST FROM THE FINAL OUTPUT.
+           MOVE    SPACE               TO  WRK-RESUME-BTUNUM
+           MOVE    ZERO                TO  WRK-RESUME-SEQNO
+           OPEN    INPUT                CKPT-FILE
+           IF    ( WRK-CKPT-STATUS      =   "00" )
+               PERFORM UNTIL ( FLG-CKPT-EOF    =   1 )
+                   READ    CKPT-FILE       INTO    WRK-CKPT-LINE
+                       AT END
+                           MOVE    1           TO  FLG-CKPT-EOF
+                       NOT AT END
+                           MOVE    WRK-CKPT-BTUNUM TO  WRK-RESUME-BTUNUM
+                           MOVE    WRK-CKPT-SEQNO  TO  WRK-RESUME-SEQNO
+                   END-READ
+               END-PERFORM
+               CLOSE   CKPT-FILE
+               OPEN    EXTEND              CKPT-FILE
+               OPEN    EXTEND              RPT-FILE
+           ELSE
+               OPEN    OUTPUT              CKPT-FILE
+               OPEN    OUTPUT              RPT-FILE
+               MOVE    "PTID,PTNAME,NYUINYMD,TAIINYMD"
+                                       TO  RPT-REC
+               WRITE   RPT-REC
+           END-IF
+           .
+       200-CKPT-LOAD-EXT.
+           EXIT.
+       300-EXTRACT-SEC               SECTION.
+           INITIALIZE                  PTNYUINRRK-REC
+           PERFORM 900-PTNYUINRRK-SEL-SEC
+           PERFORM UNTIL ( FLG-PTNYUINRRK  =   1 )
+      *        RE-CHECK THE ADMISSION-DATE RANGE IN WORKING STORAGE
+      *        RATHER THAN TRUSTING THE CURSOR BIND ALONE - NYUINYMD
+      *        AND TAIINYMD ARE TWO DIFFERENT FIELDS, NOT A DEDICATED
+      *        RANGE PAIR, SO THIS IS A SAFETY NET, NOT JUST THE FILTER.
+               IF    ( PTNYUINRRK-NYUINYMD  >=  WRK-STYMD )
+                AND  ( PTNYUINRRK-NYUINYMD  <=  WRK-EDYMD )
+      *            "ALREADY PROCESSED" IS WARD THEN SEQNO, MATCHING THE
+      *            CURSOR'S ORDER - SEQNO ALONE IS NOT A VALID RESUME
+      *            KEY SINCE IT IS NOT KNOWN TO BE WARD-PARTITIONED.
+                   IF    ( PTNYUINRRK-BTUNUM   >   WRK-RESUME-BTUNUM )
+                    OR  (( PTNYUINRRK-BTUNUM   =   WRK-RESUME-BTUNUM )
+                    AND  ( PTNYUINRRK-SEQNO    >   WRK-RESUME-SEQNO ))
+                       PERFORM 400-DETAIL-SEC
+                       COMPUTE WRK-CKPT-CTR  =   WRK-CKPT-CTR    +   1
+                       IF    ( WRK-CKPT-CTR      >=  WRK-CKPT-INTERVAL )
+                           PERFORM 800-CKPT-WRITE-SEC
+                           MOVE    ZERO            TO  WRK-CKPT-CTR
+                       END-IF
+                   END-IF
+               END-IF
+               PERFORM 900-PTNYUINRRK-FET-SEC
+           END-PERFORM
+           MOVE    "tbl_ptnyuinrrk"        TO  MCP-TABLE
+           MOVE    "btunumseq"             TO  MCP-PATHNAME
+           PERFORM 910-DBCLOSECURSOR-SEC
+           IF    ( WRK-PRV-BTUNUM      NOT =   SPACE )
+               PERFORM 500-WARD-TOTAL-SEC
+           END-IF
+           .
+       300-EXTRACT-EXT.
+           EXIT.
+       400-DETAIL-SEC                 SECTION.
+           MOVE    PTNYUINRRK-BTUNUM       TO  WRK-CUR-BTUNUM
+           IF    ( WRK-CUR-BTUNUM      NOT =   WRK-PRV-BTUNUM )
+               IF    ( WRK-PRV-BTUNUM      NOT =   SPACE )
+                   PERFORM 500-WARD-TOTAL-SEC
+               END-IF
+               MOVE    ZERO                TO  CNT-WARD
+               MOVE    WRK-CUR-BTUNUM      TO  WRK-RPT-HDG-BTUNUM
+               MOVE    WRK-RPT-HEADING     TO  RPT-REC
+               WRITE   RPT-REC
+               MOVE    WRK-CUR-BTUNUM      TO  WRK-PRV-BTUNUM
+           END-IF
+           MOVE    PTNYUINRRK-PTID         TO  WRK-RPT-PTID
+           MOVE    PTNYUINRRK-PTNAME       TO  WRK-RPT-PTNAME
+           MOVE    PTNYUINRRK-NYUINYMD     TO  WRK-RPT-NYUINYMD
+           MOVE    PTNYUINRRK-TAIINYMD     TO  WRK-RPT-TAIINYMD
+           MOVE    WRK-RPT-LINE            TO  RPT-REC
+           WRITE   RPT-REC
+           COMPUTE CNT-TOTAL   =   CNT-TOTAL   +   1
+           COMPUTE CNT-WARD    =   CNT-WARD    +   1
+           .
+       400-DETAIL-EXT.
+           EXIT.
+       500-WARD-TOTAL-SEC              SECTION.
+           MOVE    CNT-WARD                TO  WRK-RPT-WARD-CNT
+           MOVE    WRK-RPT-WARD-TOTAL      TO  RPT-REC
+           WRITE   RPT-REC
+           .
+       500-WARD-TOTAL-EXT.
+           EXIT.
+       800-CKPT-WRITE-SEC              SECTION.
+           MOVE    PTNYUINRRK-BTUNUM       TO  WRK-CKPT-BTUNUM
+           MOVE    PTNYUINRRK-SEQNO        TO  WRK-CKPT-SEQNO
+           MOVE    WRK-CKPT-LINE           TO  CKPT-REC
+           WRITE   CKPT-REC
+           .
+       800-CKPT-WRITE-EXT.
+           EXIT.
+       900-PTNYUINRRK-SEL-SEC          SECTION.
+      *    CURSOR OVER tbl_ptnyuinrrk FOR THE GIVEN ADMISSION-DATE
+      *    RANGE, ORDERED BY WARD THEN SEQNO SO THE EXTRACT COMES BACK
+      *    GROUPED FOR THE BY-WARD REPORT AND IN A STABLE ORDER FOR
+      *    CHECKPOINT/RESTART.
+           MOVE    ZERO                TO  FLG-PTNYUINRRK
+           MOVE    "tbl_ptnyuinrrk"    TO  MCP-TABLE
+           MOVE    "btunumseq"         TO  MCP-PATHNAME
+           MOVE    WRK-STYMD           TO  PTNYUINRRK-NYUINYMD
+           MOVE    WRK-EDYMD           TO  PTNYUINRRK-TAIINYMD
+           CALL    "DBOPENCURSOR"      USING   MCP-TABLE
+                                               MCP-PATHNAME
+                                               PTNYUINRRK-REC
+           PERFORM 900-PTNYUINRRK-FET-SEC
+           .
+       900-PTNYUINRRK-SEL-EXT.
+           EXIT.
+       900-PTNYUINRRK-FET-SEC          SECTION.
+           CALL    "DBFETCHCURSOR"     USING   MCP-TABLE
+                                               MCP-PATHNAME
+                                               PTNYUINRRK-REC
+                                               FLG-PTNYUINRRK
+           .
+       900-PTNYUINRRK-FET-EXT.
+           EXIT.
+       900-TERM-SEC                    SECTION.
+      *    300-EXTRACT-SEC ONLY RETURNS HERE ONCE THE CURSOR HAS HIT
+      *    END OF FILE, I.E. A FULL PASS OVER THE DATE RANGE COMPLETED
+      *    - A KILLED RUN NEVER REACHES THIS SECTION. SO A COMPLETED
+      *    RUN CLEARS ITS OWN CHECKPOINT FILE HERE, LEAVING IT TO
+      *    SURVIVE ONLY ACROSS A RESTART OF THE SAME KILLED RUN, NOT
+      *    INTO AN UNRELATED LATER INVOCATION WITH A DIFFERENT DATE
+      *    RANGE.
+           CLOSE                       RPT-FILE
+                                       CKPT-FILE
+           OPEN    OUTPUT               CKPT-FILE
+           CLOSE                       CKPT-FILE
+           DISPLAY "ORCB7EXT: " CNT-TOTAL " RECORDS EXTRACTED"
+           .
+       900-TERM-EXT.
+           EXIT.
+       910-DBCLOSECURSOR-SEC           SECTION.
+           CALL    "DBCLOSECURSOR"     USING   MCP-TABLE
+                                               MCP-PATHNAME
+           .
+       910-DBCLOSECURSOR-EXT.
+           EXIT.
