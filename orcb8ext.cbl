@@ -0,0 +1,185 @@
+       IDENTIFICATION              DIVISION.
+       PROGRAM-ID.                 ORCB8EXT.
+       ENVIRONMENT                 DIVISION.
+       CONFIGURATION               SECTION.
+       INPUT-OUTPUT                SECTION.
+       FILE-CONTROL.
+           SELECT  BEDFEED-FILE        ASSIGN  TO  "BEDFEED"
+                                       ORGANIZATION   LINE SEQUENTIAL.
+      *
+       DATA                        DIVISION.
+       FILE                        SECTION.
+       FD  BEDFEED-FILE.
+       01  BEDFEED-REC                             PIC X(100).
+      *
+       WORKING-STORAGE             SECTION.
+           COPY    "CPSYSKANRI.INC".
+           COPY    "CPSK5001.INC".
+           COPY    "CPSK5108.INC".
+           COPY    "CPSK5111.INC".
+           COPY    "MCPAREA".
+       01  FLG-AREA.
+           03  FLG-END                             PIC 9(01).
+           03  FLG-SYSKANRI                        PIC 9(01).
+       01  WRK-AREA.
+           03  WRK-STYUKYMD                        PIC X(08).
+           03  WRK-EDYUKYMD                        PIC X(08).
+           03  WRK-HEN-JUNNUM                      PIC Z(04)9.
+      *    FIXED-WIDTH FEED RECORD FOR THE NURSING-FLOOR BED-MANAGEMENT
+      *    / NURSE-CALL SYSTEM. ONE RECORD TYPE PER SOURCE MASTER SO
+      *    THE RECEIVING SYSTEM CAN TELL THEM APART BY WRK-OUT-TYPE
+      *    WITHOUT PARSING DELIMITERS - "1" DEPARTMENT (5001), "2" WARD
+      *    TYPE (5108), "3" SPECIFIC ADMISSION FEE (5111).
+           03  WRK-OUT-LINE.
+               05  WRK-OUT-TYPE                    PIC X(01).
+               05  WRK-OUT-KBNCD                   PIC X(02).
+               05  WRK-OUT-STYUKYMD                PIC X(08).
+               05  WRK-OUT-EDYUKYMD                PIC X(08).
+               05  WRK-OUT-NAME                    PIC X(40).
+               05  WRK-OUT-CD1                     PIC X(09).
+               05  WRK-OUT-CD2                     PIC X(02).
+               05  WRK-OUT-NUM                     PIC X(05).
+               05  FILLER                          PIC X(25).
+       01  CNT-AREA.
+           03  CNT-WROTE                           PIC 9(07).
+      *
+       PROCEDURE                  DIVISION.
+       000-PROC-SEC                SECTION.
+      *    NIGHTLY FLAT-FILE EXPORT OF THE DEPARTMENT, WARD-TYPE AND
+      *    SPECIFIC-ADMISSION-FEE MASTERS (SYSKANRI 5001/5108/5111) IN
+      *    A FIXED-WIDTH FORMAT FOR AUTOMATIC PICKUP BY THE NURSING-
+      *    FLOOR BED-MANAGEMENT / NURSE-CALL SYSTEM. FIXED WIDTH RATHER
+      *    THAN CSV SO THE RECEIVING SYSTEM HAS A STABLE LAYOUT TO CODE
+      *    AGAINST REGARDLESS OF WHAT NAME TEXT A MASTER ROW CARRIES.
+           PERFORM 100-INIT-SEC
+           PERFORM 200-5001-RPT-SEC
+           PERFORM 200-5108-RPT-SEC
+           PERFORM 200-5111-RPT-SEC
+           PERFORM 900-TERM-SEC
+           STOP    RUN
+           .
+       100-INIT-SEC                 SECTION.
+           INITIALIZE                  FLG-AREA
+                                       WRK-AREA
+                                       CNT-AREA
+           DISPLAY 1                  UPON    ARGUMENT-NUMBER
+           ACCEPT  WRK-STYUKYMD       FROM    ARGUMENT-VALUE
+           DISPLAY 2                  UPON    ARGUMENT-NUMBER
+           ACCEPT  WRK-EDYUKYMD       FROM    ARGUMENT-VALUE
+           OPEN    OUTPUT              BEDFEED-FILE
+           .
+       100-INIT-EXT.
+           EXIT.
+       200-5001-RPT-SEC              SECTION.
+           INITIALIZE                  SYSKANRI-REC
+           MOVE    "5001"              TO  SYS-KANRICD
+           MOVE    WRK-STYUKYMD        TO  SYS-STYUKYMD
+           MOVE    WRK-EDYUKYMD        TO  SYS-EDYUKYMD
+           PERFORM 900-SYSKANRI-KEY2-SEL-SEC
+           MOVE    SYSKANRI-REC        TO  SYS-5001-REC
+           PERFORM UNTIL ( FLG-SYSKANRI    =   1 )
+               INITIALIZE                  WRK-OUT-LINE
+               MOVE    "1"                 TO  WRK-OUT-TYPE
+               MOVE    SYS-5001-KBNCD      TO  WRK-OUT-KBNCD
+               MOVE    SYS-5001-STYUKYMD   TO  WRK-OUT-STYUKYMD
+               MOVE    SYS-5001-EDYUKYMD   TO  WRK-OUT-EDYUKYMD
+               MOVE    SYS-5001-BTU-NAME   TO  WRK-OUT-NAME
+               MOVE    SYS-5001-BTU-KHNSRYCD
+                                           TO  WRK-OUT-CD1
+               MOVE    SYS-5001-BTU-SBT    TO  WRK-OUT-CD2
+               PERFORM 800-FEED-WRITE-SEC
+               PERFORM 900-SYSKANRI-KEY2-FET-SEC
+               MOVE    SYSKANRI-REC        TO  SYS-5001-REC
+           END-PERFORM
+           PERFORM 910-DBCLOSECURSOR-SEC
+           .
+       200-5001-RPT-EXT.
+           EXIT.
+       200-5108-RPT-SEC              SECTION.
+           INITIALIZE                  SYSKANRI-REC
+           MOVE    "5108"              TO  SYS-KANRICD
+           MOVE    WRK-STYUKYMD        TO  SYS-STYUKYMD
+           MOVE    WRK-EDYUKYMD        TO  SYS-EDYUKYMD
+           PERFORM 900-SYSKANRI-KEY2-SEL-SEC
+           MOVE    SYSKANRI-REC        TO  SYS-5108-REC
+           PERFORM UNTIL ( FLG-SYSKANRI    =   1 )
+               INITIALIZE                  WRK-OUT-LINE
+               MOVE    "2"                 TO  WRK-OUT-TYPE
+               MOVE    SYS-5108-KBNCD      TO  WRK-OUT-KBNCD
+               MOVE    SYS-5108-STYUKYMD   TO  WRK-OUT-STYUKYMD
+               MOVE    SYS-5108-EDYUKYMD   TO  WRK-OUT-EDYUKYMD
+               MOVE    SYS-5108-BRM-SBT-NM TO  WRK-OUT-NAME
+               PERFORM 800-FEED-WRITE-SEC
+               PERFORM 900-SYSKANRI-KEY2-FET-SEC
+               MOVE    SYSKANRI-REC        TO  SYS-5108-REC
+           END-PERFORM
+           PERFORM 910-DBCLOSECURSOR-SEC
+           .
+       200-5108-RPT-EXT.
+           EXIT.
+       200-5111-RPT-SEC              SECTION.
+           INITIALIZE                  SYSKANRI-REC
+           MOVE    "5111"              TO  SYS-KANRICD
+           MOVE    WRK-STYUKYMD        TO  SYS-STYUKYMD
+           MOVE    WRK-EDYUKYMD        TO  SYS-EDYUKYMD
+           PERFORM 900-SYSKANRI-KEY2-SEL-SEC
+           MOVE    SYSKANRI-REC        TO  SYS-5111-REC
+           PERFORM UNTIL ( FLG-SYSKANRI    =   1 )
+               INITIALIZE                  WRK-OUT-LINE
+               MOVE    "3"                 TO  WRK-OUT-TYPE
+               MOVE    SYS-5111-KBNCD      TO  WRK-OUT-KBNCD
+               MOVE    SYS-5111-STYUKYMD   TO  WRK-OUT-STYUKYMD
+               MOVE    SYS-5111-EDYUKYMD   TO  WRK-OUT-EDYUKYMD
+               MOVE    SYS-5111-BRM-TOKUTEINYUIN-NM
+                                           TO  WRK-OUT-NAME
+               MOVE    SYS-5111-SRYCD      TO  WRK-OUT-CD1
+               MOVE    SYS-5111-BRM-NYUINRYOKBN
+                                           TO  WRK-OUT-CD2
+               MOVE    SYS-5111-JUNNUM     TO  WRK-HEN-JUNNUM
+               MOVE    WRK-HEN-JUNNUM      TO  WRK-OUT-NUM
+               PERFORM 800-FEED-WRITE-SEC
+               PERFORM 900-SYSKANRI-KEY2-FET-SEC
+               MOVE    SYSKANRI-REC        TO  SYS-5111-REC
+           END-PERFORM
+           PERFORM 910-DBCLOSECURSOR-SEC
+           .
+       200-5111-RPT-EXT.
+           EXIT.
+       800-FEED-WRITE-SEC             SECTION.
+           MOVE    WRK-OUT-LINE            TO  BEDFEED-REC
+           WRITE   BEDFEED-REC
+           COMPUTE CNT-WROTE   =   CNT-WROTE   +   1
+           .
+       800-FEED-WRITE-EXT.
+           EXIT.
+       900-SYSKANRI-KEY2-SEL-SEC     SECTION.
+           MOVE    ZERO                TO  FLG-SYSKANRI
+           MOVE    "tbl_syskanri"      TO  MCP-TABLE
+           MOVE    "key2"              TO  MCP-PATHNAME
+           CALL    "DBOPENCURSOR"      USING   MCP-TABLE
+                                               MCP-PATHNAME
+                                               SYSKANRI-REC
+           PERFORM 900-SYSKANRI-KEY2-FET-SEC
+           .
+       900-SYSKANRI-KEY2-SEL-EXT.
+           EXIT.
+       900-SYSKANRI-KEY2-FET-SEC     SECTION.
+           CALL    "DBFETCHCURSOR"     USING   MCP-TABLE
+                                               MCP-PATHNAME
+                                               SYSKANRI-REC
+                                               FLG-SYSKANRI
+           .
+       900-SYSKANRI-KEY2-FET-EXT.
+           EXIT.
+       900-TERM-SEC                   SECTION.
+           CLOSE                       BEDFEED-FILE
+           DISPLAY "ORCB8EXT: " CNT-WROTE " ROWS WRITTEN"
+           .
+       900-TERM-EXT.
+           EXIT.
+       910-DBCLOSECURSOR-SEC         SECTION.
+           CALL    "DBCLOSECURSOR"     USING   MCP-TABLE
+                                               MCP-PATHNAME
+           .
+       910-DBCLOSECURSOR-EXT.
+           EXIT.
