@@ -0,0 +1,187 @@
+       IDENTIFICATION              DIVISION.
+       PROGRAM-ID.                 ORCB9RCN.
+       ENVIRONMENT                 DIVISION.
+       CONFIGURATION               SECTION.
+       INPUT-OUTPUT                SECTION.
+       FILE-CONTROL.
+           SELECT  EXCPT-FILE          ASSIGN  TO  "SAGEXCPT"
+                                       ORGANIZATION   LINE SEQUENTIAL.
+      *
+       DATA                        DIVISION.
+       FILE                        SECTION.
+       FD  EXCPT-FILE.
+       01  EXCPT-REC                               PIC X(200).
+      *
+       WORKING-STORAGE             SECTION.
+           COPY    "CPSYSKANRI.INC".
+           COPY    "CPSK5113.INC".
+           COPY    "MCPAREA".
+       01  PTSAGAKU-REC.
+           COPY    "CPPTSAGAKU.INC".
+       01  FLG-AREA.
+           03  FLG-END                             PIC 9(01).
+           03  FLG-SYSKANRI                        PIC 9(01).
+           03  FLG-PTSAGAKU                        PIC 9(01).
+       01  CNT-AREA.
+           03  CNT-CHKED                           PIC 9(07).
+           03  CNT-EXCPT                           PIC 9(07).
+       01  WRK-AREA.
+           03  WRK-STYMD                           PIC X(08).
+           03  WRK-EDYMD                           PIC X(08).
+           03  WRK-EXCPT-LINE.
+               05  WRK-EXCPT-PTID                  PIC X(10).
+               05  FILLER                          PIC X(01)
+                                                   VALUE ",".
+               05  WRK-EXCPT-PTNAME                PIC X(40).
+               05  FILLER                          PIC X(01)
+                                                   VALUE ",".
+               05  WRK-EXCPT-KBNCD                 PIC X(02).
+               05  FILLER                          PIC X(01)
+                                                   VALUE ",".
+               05  WRK-EXCPT-BILLED                PIC Z(05)9.
+               05  FILLER                          PIC X(01)
+                                                   VALUE ",".
+               05  WRK-EXCPT-MASTER                PIC Z(05)9.
+               05  FILLER                          PIC X(01)
+                                                   VALUE ",".
+               05  WRK-EXCPT-REASON                PIC X(20).
+      *
+       PROCEDURE                  DIVISION.
+       000-PROC-SEC                SECTION.
+      *    SAGAKU (DIFFERENTIAL BED CHARGE) BILLING RECONCILIATION -
+      *    FOR THE GIVEN BILLING PERIOD, WALKS EVERY PATIENT CHARGED A
+      *    DIFFERENTIAL BED RATE AND FLAGS ANY CHARGE WHOSE AMOUNT DOES
+      *    NOT MATCH THE CURRENT SYSKANRI "5113" MASTER RATE FOR THAT
+      *    SAGAKU CODE AS OF THE BILLING DATE - CATCHES CHARGES BILLED
+      *    UNDER A RATE THAT WAS SUPERSEDED OR MISKEYED BEFORE THE
+      *    DISCREPANCY REACHES THE PATIENT'S STATEMENT.
+           PERFORM 100-INIT-SEC
+           PERFORM 200-RECONCILE-SEC
+           PERFORM 900-TERM-SEC
+           STOP    RUN
+           .
+       100-INIT-SEC                 SECTION.
+           INITIALIZE                  FLG-AREA
+                                       CNT-AREA
+           DISPLAY 1                  UPON    ARGUMENT-NUMBER
+           ACCEPT  WRK-STYMD          FROM    ARGUMENT-VALUE
+           DISPLAY 2                  UPON    ARGUMENT-NUMBER
+           ACCEPT  WRK-EDYMD          FROM    ARGUMENT-VALUE
+           OPEN    OUTPUT              EXCPT-FILE
+           MOVE    "PTID,PTNAME,KBNCD,BILLED_AMT,MASTER_AMT,REASON"
+                                       TO  EXCPT-REC
+           WRITE   EXCPT-REC
+           .
+       100-INIT-EXT.
+           EXIT.
+       200-RECONCILE-SEC             SECTION.
+           INITIALIZE                  PTSAGAKU-REC
+           MOVE    WRK-STYMD           TO  PTSAGAKU-SEIKYUYMD
+           PERFORM 900-PTSAGAKU-SEL-SEC
+      *    THE "seikyuymd" CURSOR IS ONLY BOUND ON ITS START KEY -
+      *    THERE IS NO RANGE-BOUND ACCESS PATH FOR tbl_ptsagaku TO
+      *    HAND IT THE END OF THE PERIOD, SO THE RANGE IS ENFORCED
+      *    HERE IN WORKING STORAGE. THE CURSOR IS ORDERED BY
+      *    SEIKYUYMD, SO ONCE A ROW IS PAST WRK-EDYMD EVERY ROW AFTER
+      *    IT IS TOO - STOP THERE INSTEAD OF WALKING THE REST OF THE
+      *    TABLE ON EVERY RUN.
+           PERFORM UNTIL ( FLG-PTSAGAKU    =   1 )
+                    OR   ( PTSAGAKU-SEIKYUYMD   >   WRK-EDYMD )
+               IF    ( PTSAGAKU-SEIKYUYMD   >=  WRK-STYMD )
+                AND  ( PTSAGAKU-SEIKYUYMD   <=  WRK-EDYMD )
+                   PERFORM 300-RATE-CHK-SEC
+               END-IF
+               PERFORM 900-PTSAGAKU-FET-SEC
+           END-PERFORM
+           MOVE    "tbl_ptsagaku"          TO  MCP-TABLE
+           MOVE    "seikyuymd"             TO  MCP-PATHNAME
+           PERFORM 910-DBCLOSECURSOR-SEC
+           .
+       200-RECONCILE-EXT.
+           EXIT.
+       300-RATE-CHK-SEC               SECTION.
+           INITIALIZE                  SYSKANRI-REC
+           MOVE    "5113"              TO  SYS-KANRICD
+           MOVE    PTSAGAKU-KBNCD      TO  SYS-KBNCD
+           MOVE    PTSAGAKU-SEIKYUYMD  TO  SYS-STYUKYMD
+                                           SYS-EDYUKYMD
+           PERFORM 900-SYSKANRI-KEY10-SEL-SEC
+           MOVE    SYSKANRI-REC        TO  SYS-5113-REC
+           COMPUTE CNT-CHKED   =   CNT-CHKED   +   1
+           IF    ( FLG-SYSKANRI      NOT =   ZERO )
+      *        NO 5113 MASTER ROW COVERS THIS SAGAKU CODE AS OF THE
+      *        BILLING DATE - THE CODE WAS SUPERSEDED OR MISKEYED, SO
+      *        THE CHARGE IS FLAGGED RATHER THAN SILENTLY SKIPPED.
+               MOVE    PTSAGAKU-PTID       TO  WRK-EXCPT-PTID
+               MOVE    PTSAGAKU-PTNAME     TO  WRK-EXCPT-PTNAME
+               MOVE    PTSAGAKU-KBNCD      TO  WRK-EXCPT-KBNCD
+               MOVE    PTSAGAKU-SEIKYUGAKU TO  WRK-EXCPT-BILLED
+               MOVE    ZERO                TO  WRK-EXCPT-MASTER
+               MOVE    "NO MASTER RATE FOUND"
+                                           TO  WRK-EXCPT-REASON
+               MOVE    WRK-EXCPT-LINE      TO  EXCPT-REC
+               WRITE   EXCPT-REC
+               COMPUTE CNT-EXCPT   =   CNT-EXCPT   +   1
+           ELSE
+               IF    ( PTSAGAKU-SEIKYUGAKU
+                           NOT =   SYS-5113-BRM-SAGAKU-NM )
+                   MOVE    PTSAGAKU-PTID       TO  WRK-EXCPT-PTID
+                   MOVE    PTSAGAKU-PTNAME     TO  WRK-EXCPT-PTNAME
+                   MOVE    PTSAGAKU-KBNCD      TO  WRK-EXCPT-KBNCD
+                   MOVE    PTSAGAKU-SEIKYUGAKU TO  WRK-EXCPT-BILLED
+                   MOVE    SYS-5113-BRM-SAGAKU-NM
+                                               TO  WRK-EXCPT-MASTER
+                   MOVE    "RATE MISMATCH"     TO  WRK-EXCPT-REASON
+                   MOVE    WRK-EXCPT-LINE      TO  EXCPT-REC
+                   WRITE   EXCPT-REC
+                   COMPUTE CNT-EXCPT   =   CNT-EXCPT   +   1
+               END-IF
+           END-IF
+           .
+       300-RATE-CHK-EXT.
+           EXIT.
+       900-PTSAGAKU-SEL-SEC           SECTION.
+           MOVE    ZERO                TO  FLG-PTSAGAKU
+           MOVE    "tbl_ptsagaku"      TO  MCP-TABLE
+           MOVE    "seikyuymd"         TO  MCP-PATHNAME
+           CALL    "DBOPENCURSOR"      USING   MCP-TABLE
+                                               MCP-PATHNAME
+                                               PTSAGAKU-REC
+           PERFORM 900-PTSAGAKU-FET-SEC
+           .
+       900-PTSAGAKU-SEL-EXT.
+           EXIT.
+       900-PTSAGAKU-FET-SEC           SECTION.
+           CALL    "DBFETCHCURSOR"     USING   MCP-TABLE
+                                               MCP-PATHNAME
+                                               PTSAGAKU-REC
+                                               FLG-PTSAGAKU
+           .
+       900-PTSAGAKU-FET-EXT.
+           EXIT.
+       900-SYSKANRI-KEY10-SEL-SEC     SECTION.
+      *    "KEY10" IS THE GENERIC ACCESS PATH KEYED BY KANRICD + KBNCD
+      *    + DATE-RANGE.
+           MOVE    ZERO                TO  FLG-SYSKANRI
+           MOVE    "tbl_syskanri"      TO  MCP-TABLE
+           MOVE    "key10"             TO  MCP-PATHNAME
+           CALL    "DBFETCHSINGLE"     USING   MCP-TABLE
+                                               MCP-PATHNAME
+                                               SYSKANRI-REC
+                                               FLG-SYSKANRI
+           .
+       900-SYSKANRI-KEY10-SEL-EXT.
+           EXIT.
+       900-TERM-SEC                   SECTION.
+           CLOSE                       EXCPT-FILE
+           DISPLAY "ORCB9RCN: " CNT-CHKED " CHARGES CHECKED, "
+                               CNT-EXCPT " EXCEPTIONS WRITTEN"
+           .
+       900-TERM-EXT.
+           EXIT.
+       910-DBCLOSECURSOR-SEC         SECTION.
+           CALL    "DBCLOSECURSOR"     USING   MCP-TABLE
+                                               MCP-PATHNAME
+           .
+       910-DBCLOSECURSOR-EXT.
+           EXIT.
