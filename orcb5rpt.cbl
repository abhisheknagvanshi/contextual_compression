@@ -0,0 +1,228 @@
+       IDENTIFICATION              DIVISION.
+       PROGRAM-ID.                 ORCB5RPT.
+       ENVIRONMENT                 DIVISION.
+       CONFIGURATION               SECTION.
+       INPUT-OUTPUT                SECTION.
+       FILE-CONTROL.
+           SELECT  CSVRPT-FILE         ASSIGN  TO  "CSVRPT"
+                                       ORGANIZATION   LINE SEQUENTIAL.
+      *
+       DATA                        DIVISION.
+       FILE                        SECTION.
+       FD  CSVRPT-FILE.
+       01  CSVRPT-REC                              PIC X(200).
+      *
+       WORKING-STORAGE             SECTION.
+           COPY    "CPSYSKANRI.INC".
+           COPY    "CPSK5001.INC".
+           COPY    "CPSK5108.INC".
+           COPY    "CPSK5109.INC".
+           COPY    "CPSK5111.INC".
+           COPY    "CPSK5113.INC".
+           COPY    "MCPAREA".
+       01  FLG-AREA.
+           03  FLG-END                             PIC 9(01).
+           03  FLG-SYSKANRI                        PIC 9(01).
+       01  WRK-AREA.
+           03  WRK-ARGCNT                          PIC 9(02).
+           03  WRK-STYUKYMD                        PIC X(08).
+           03  WRK-EDYUKYMD                        PIC X(08).
+           03  WRK-CSV-LINE.
+               05  WRK-CSV-KANRICD                 PIC X(04).
+               05  FILLER                          PIC X(01) VALUE ",".
+               05  WRK-CSV-KBNCD                   PIC X(10).
+               05  FILLER                          PIC X(01) VALUE ",".
+               05  WRK-CSV-STYUKYMD                PIC X(08).
+               05  FILLER                          PIC X(01) VALUE ",".
+               05  WRK-CSV-EDYUKYMD                PIC X(08).
+               05  FILLER                          PIC X(01) VALUE ",".
+               05  WRK-CSV-NAME                    PIC X(40).
+           03  WRK-HEN-SAGAKU.
+               05  WRK-HEN-SAGAKU-Z9               PIC ZZZZZ9.
+               05  WRK-HEN-SAGAKU-EN               PIC X(02).
+       01  CNT-AREA.
+           03  CNT-WROTE                           PIC 9(07).
+      *
+       PROCEDURE                  DIVISION.
+       000-PROC-SEC                SECTION.
+      *    CONSOLIDATED MASTER CROSS-REFERENCE REPORT - DUMPS SYSKANRI
+      *    5001/5108/5109/5111/5113 (DEPARTMENT, WARD TYPE, GENDER,
+      *    SPECIFIC ADMISSION FEE, DIFFERENTIAL BED CHARGE) TO A SINGLE
+      *    CSV FILE FOR THE GIVEN EFFECTIVE-DATE RANGE, FOR ONE-SHOT
+      *    REVISION-DAY QA. THE FIVE MASTERS DO NOT SHARE A COMMON
+      *    DEPARTMENT/WARD KEY TO JOIN ON (ONLY 5001 CARRIES A
+      *    DEPARTMENT CODE), SO EACH IS WRITTEN AS ITS OWN SECTION OF
+      *    THE SAME CSV, FILTERED TO THE SAME DATE WINDOW, SO A REVIEWER
+      *    CAN CROSS-CHECK THEM SIDE BY SIDE.
+           PERFORM 100-INIT-SEC
+           PERFORM 200-5001-RPT-SEC
+           PERFORM 200-5108-RPT-SEC
+           PERFORM 200-5109-RPT-SEC
+           PERFORM 200-5111-RPT-SEC
+           PERFORM 200-5113-RPT-SEC
+           PERFORM 900-TERM-SEC
+           STOP    RUN
+           .
+       100-INIT-SEC                 SECTION.
+           INITIALIZE                  FLG-AREA
+                                       WRK-AREA
+                                       CNT-AREA
+           DISPLAY 1                  UPON    ARGUMENT-NUMBER
+           ACCEPT  WRK-STYUKYMD       FROM    ARGUMENT-VALUE
+           DISPLAY 2                  UPON    ARGUMENT-NUMBER
+           ACCEPT  WRK-EDYUKYMD       FROM    ARGUMENT-VALUE
+           OPEN    OUTPUT              CSVRPT-FILE
+           MOVE    "KANRICD,KBNCD,STYUKYMD,EDYUKYMD,NAME"
+                                       TO  CSVRPT-REC
+           WRITE   CSVRPT-REC
+           .
+       100-INIT-EXT.
+           EXIT.
+       200-5001-RPT-SEC              SECTION.
+           INITIALIZE                  SYSKANRI-REC
+           MOVE    "5001"              TO  SYS-KANRICD
+           MOVE    WRK-STYUKYMD        TO  SYS-STYUKYMD
+           MOVE    WRK-EDYUKYMD        TO  SYS-EDYUKYMD
+           PERFORM 900-SYSKANRI-KEY2-SEL-SEC
+           MOVE    SYSKANRI-REC        TO  SYS-5001-REC
+           PERFORM UNTIL ( FLG-SYSKANRI    =   1 )
+               MOVE    SYS-5001-KANRICD    TO  WRK-CSV-KANRICD
+               MOVE    SYS-5001-KBNCD      TO  WRK-CSV-KBNCD
+               MOVE    SYS-5001-STYUKYMD   TO  WRK-CSV-STYUKYMD
+               MOVE    SYS-5001-EDYUKYMD   TO  WRK-CSV-EDYUKYMD
+               MOVE    SYS-5001-BTU-NAME   TO  WRK-CSV-NAME
+               PERFORM 800-CSV-WRITE-SEC
+               PERFORM 900-SYSKANRI-KEY2-FET-SEC
+               MOVE    SYSKANRI-REC        TO  SYS-5001-REC
+           END-PERFORM
+           PERFORM 910-DBCLOSECURSOR-SEC
+           .
+       200-5001-RPT-EXT.
+           EXIT.
+       200-5108-RPT-SEC              SECTION.
+           INITIALIZE                  SYSKANRI-REC
+           MOVE    "5108"              TO  SYS-KANRICD
+           MOVE    WRK-STYUKYMD        TO  SYS-STYUKYMD
+           MOVE    WRK-EDYUKYMD        TO  SYS-EDYUKYMD
+           PERFORM 900-SYSKANRI-KEY2-SEL-SEC
+           MOVE    SYSKANRI-REC        TO  SYS-5108-REC
+           PERFORM UNTIL ( FLG-SYSKANRI    =   1 )
+               MOVE    SYS-5108-KANRICD    TO  WRK-CSV-KANRICD
+               MOVE    SYS-5108-KBNCD      TO  WRK-CSV-KBNCD
+               MOVE    SYS-5108-STYUKYMD   TO  WRK-CSV-STYUKYMD
+               MOVE    SYS-5108-EDYUKYMD   TO  WRK-CSV-EDYUKYMD
+               MOVE    SYS-5108-BRM-SBT-NM TO  WRK-CSV-NAME
+               PERFORM 800-CSV-WRITE-SEC
+               PERFORM 900-SYSKANRI-KEY2-FET-SEC
+               MOVE    SYSKANRI-REC        TO  SYS-5108-REC
+           END-PERFORM
+           PERFORM 910-DBCLOSECURSOR-SEC
+           .
+       200-5108-RPT-EXT.
+           EXIT.
+       200-5109-RPT-SEC              SECTION.
+           INITIALIZE                  SYSKANRI-REC
+           MOVE    "5109"              TO  SYS-KANRICD
+           MOVE    WRK-STYUKYMD        TO  SYS-STYUKYMD
+           MOVE    WRK-EDYUKYMD        TO  SYS-EDYUKYMD
+           PERFORM 900-SYSKANRI-KEY2-SEL-SEC
+           MOVE    SYSKANRI-REC        TO  SYS-5109-REC
+           PERFORM UNTIL ( FLG-SYSKANRI    =   1 )
+               MOVE    SYS-5109-KANRICD    TO  WRK-CSV-KANRICD
+               MOVE    SYS-5109-KBNCD      TO  WRK-CSV-KBNCD
+               MOVE    SYS-5109-STYUKYMD   TO  WRK-CSV-STYUKYMD
+               MOVE    SYS-5109-EDYUKYMD   TO  WRK-CSV-EDYUKYMD
+               MOVE    SYS-5109-BRM-SEX-NM TO  WRK-CSV-NAME
+               PERFORM 800-CSV-WRITE-SEC
+               PERFORM 900-SYSKANRI-KEY2-FET-SEC
+               MOVE    SYSKANRI-REC        TO  SYS-5109-REC
+           END-PERFORM
+           PERFORM 910-DBCLOSECURSOR-SEC
+           .
+       200-5109-RPT-EXT.
+           EXIT.
+       200-5111-RPT-SEC              SECTION.
+           INITIALIZE                  SYSKANRI-REC
+           MOVE    "5111"              TO  SYS-KANRICD
+           MOVE    WRK-STYUKYMD        TO  SYS-STYUKYMD
+           MOVE    WRK-EDYUKYMD        TO  SYS-EDYUKYMD
+           PERFORM 900-SYSKANRI-KEY2-SEL-SEC
+           MOVE    SYSKANRI-REC        TO  SYS-5111-REC
+           PERFORM UNTIL ( FLG-SYSKANRI    =   1 )
+               MOVE    SYS-5111-KANRICD    TO  WRK-CSV-KANRICD
+               MOVE    SYS-5111-KBNCD      TO  WRK-CSV-KBNCD
+               MOVE    SYS-5111-STYUKYMD   TO  WRK-CSV-STYUKYMD
+               MOVE    SYS-5111-EDYUKYMD   TO  WRK-CSV-EDYUKYMD
+               MOVE    SYS-5111-BRM-TOKUTEINYUIN-NM
+                                           TO  WRK-CSV-NAME
+               PERFORM 800-CSV-WRITE-SEC
+               PERFORM 900-SYSKANRI-KEY2-FET-SEC
+               MOVE    SYSKANRI-REC        TO  SYS-5111-REC
+           END-PERFORM
+           PERFORM 910-DBCLOSECURSOR-SEC
+           .
+       200-5111-RPT-EXT.
+           EXIT.
+       200-5113-RPT-SEC              SECTION.
+           INITIALIZE                  SYSKANRI-REC
+           MOVE    "5113"              TO  SYS-KANRICD
+           MOVE    WRK-STYUKYMD        TO  SYS-STYUKYMD
+           MOVE    WRK-EDYUKYMD        TO  SYS-EDYUKYMD
+           PERFORM 900-SYSKANRI-KEY2-SEL-SEC
+           MOVE    SYSKANRI-REC        TO  SYS-5113-REC
+           PERFORM UNTIL ( FLG-SYSKANRI    =   1 )
+               MOVE    SYS-5113-KANRICD    TO  WRK-CSV-KANRICD
+               MOVE    SYS-5113-KBNCD      TO  WRK-CSV-KBNCD
+               MOVE    SYS-5113-STYUKYMD   TO  WRK-CSV-STYUKYMD
+               MOVE    SYS-5113-EDYUKYMD   TO  WRK-CSV-EDYUKYMD
+               INITIALIZE                  WRK-HEN-SAGAKU
+               MOVE    SYS-5113-BRM-SAGAKU-NM
+                                           TO  WRK-HEN-SAGAKU-Z9
+               MOVE    SPACE               TO  WRK-HEN-SAGAKU-EN
+               MOVE    WRK-HEN-SAGAKU      TO  WRK-CSV-NAME
+               PERFORM 800-CSV-WRITE-SEC
+               PERFORM 900-SYSKANRI-KEY2-FET-SEC
+               MOVE    SYSKANRI-REC        TO  SYS-5113-REC
+           END-PERFORM
+           PERFORM 910-DBCLOSECURSOR-SEC
+           .
+       200-5113-RPT-EXT.
+           EXIT.
+       800-CSV-WRITE-SEC              SECTION.
+           MOVE    WRK-CSV-LINE            TO  CSVRPT-REC
+           WRITE   CSVRPT-REC
+           COMPUTE CNT-WROTE   =   CNT-WROTE   +   1
+           .
+       800-CSV-WRITE-EXT.
+           EXIT.
+       900-SYSKANRI-KEY2-SEL-SEC     SECTION.
+           MOVE    ZERO                TO  FLG-SYSKANRI
+           MOVE    "tbl_syskanri"      TO  MCP-TABLE
+           MOVE    "key2"              TO  MCP-PATHNAME
+           CALL    "DBOPENCURSOR"      USING   MCP-TABLE
+                                               MCP-PATHNAME
+                                               SYSKANRI-REC
+           PERFORM 900-SYSKANRI-KEY2-FET-SEC
+           .
+       900-SYSKANRI-KEY2-SEL-EXT.
+           EXIT.
+       900-SYSKANRI-KEY2-FET-SEC     SECTION.
+           CALL    "DBFETCHCURSOR"     USING   MCP-TABLE
+                                               MCP-PATHNAME
+                                               SYSKANRI-REC
+                                               FLG-SYSKANRI
+           .
+       900-SYSKANRI-KEY2-FET-EXT.
+           EXIT.
+       900-TERM-SEC                   SECTION.
+           CLOSE                       CSVRPT-FILE
+           DISPLAY "ORCB5RPT: " CNT-WROTE " ROWS WRITTEN"
+           .
+       900-TERM-EXT.
+           EXIT.
+       910-DBCLOSECURSOR-SEC         SECTION.
+           CALL    "DBCLOSECURSOR"     USING   MCP-TABLE
+                                               MCP-PATHNAME
+           .
+       910-DBCLOSECURSOR-EXT.
+           EXIT.
