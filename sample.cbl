@@ -30,6 +30,7 @@
            03  FLG-KSNERR                          PIC 9(01).
            03  FLG-HIT                             PIC 9(01).
            03  FLG-NYUKSNCHK                       PIC 9(01).
+           03  FLG-TOKNYUIN-OVER                   PIC 9(01).
        01  IDX-AREA.
            03  IDX0                                PIC 9(05).
            03  IDX1                                PIC 9(05).
@@ -135,8 +136,8 @@
                05  WRK-ZZZ                 PIC ZZZ.
            03  WRK-STIDX                   PIC 9(05).
            03  WRK-YUKOSTYMD-MOT           PIC X(08).
-           03  WRK-NUM02X.
-               05  WRK-NUM02                       PIC 9(02).
+           03  WRK-NUM03X.
+               05  WRK-NUM03                       PIC 9(03).
            03  WRK-FROM                            PIC 9(05).
            03  WRK-KBN1-G.
                05  WRK-KBN1                        PIC 9(01).
@@ -152,12 +153,22 @@
                                                    OCCURS 100.
            03  WRK-EDTYMD1                         PIC X(10).
            03  WRK-EDTYMD3                         PIC X(22).
+           03  WRK-5110-CHK-KBNCD                  PIC X(02).
+           03  WRK-5110-CHK-STYMD                  PIC X(08).
+           03  WRK-5110-CHK-EDYMD                  PIC X(08).
+           03  WRK-5110-CHK-EXCLSTYMD              PIC X(08).
        01  TKSN-AREA.
            03  TKSN-MAX                            PIC 9(03).
-           03  TKSN-OCC                            OCCURS  7.
+           03  TKSN-OCC                            OCCURS  20.
                05  TKSN-LBL                        PIC X(36).
                05  TKSN-IDX                        PIC 9(03).
                05  TKSN-SRYCD                      PIC X(09).
+       01  GKSN-AREA.
+           03  GKSN-MAX                            PIC 9(03).
+           03  GKSN-OCC                            OCCURS  20.
+               05  GKSN-LBL                        PIC X(36).
+               05  GKSN-IDX                        PIC 9(03).
+               05  GKSN-SRYCD                      PIC X(09).
        01  SSTKJN-AREA.
            03  SSTKJN-VAL.
                05  SSTKJN-VAL-OCC                  PIC X(500)
@@ -170,65 +181,12 @@
                05  TSPLIT-CONF-DATE-BEFORE         PIC 9(01).
                05  TSPLIT-CONF-DATE-AFTER          PIC 9(01).
 
-       01  WRK-GMN-CHIIKIHOU.
-           03  FILLER                      PIC X(43)   VALUE
-               "01 E+-$".
-           03  FILLER                      PIC X(02)   VALUE   "FK".
-           03  FILLER                      PIC X(02)   VALUE   "FO".
-           03  FILLER                      PIC X(04)   VALUE   "0001".
-           03  FILLER                      PIC X(459)  VALUE   SPACE.
-           03  FILLER                      PIC X(43)   VALUE
-               "01 E+-$".
-           03  FILLER                      PIC X(02)   VALUE   "FC".
-           03  FILLER                      PIC X(02)   VALUE   "FG".
-           03  FILLER                      PIC X(04)   VALUE   "0010".
-           03  FILLER                      PIC X(43)   VALUE
-               "02 E+-$".
-           03  FILLER                      PIC X(02)   VALUE   "FM".
-           03  FILLER                      PIC X(02)   VALUE   "FQ".
-           03  FILLER                      PIC X(04)   VALUE   "0001".
-           03  FILLER                      PIC X(43)   VALUE
-               "03 E+-$".
-           03  FILLER                      PIC X(02)   VALUE   "FY".
-           03  FILLER                      PIC X(02)   VALUE   "FS".
-           03  FILLER                      PIC X(04)   VALUE   "0011".
-           03  FILLER                      PIC X(357)  VALUE   SPACE.
-      *                     
-           03  FILLER                      PIC X(43)   VALUE
-               "01 E+-$".
-           03  FILLER                      PIC X(02)   VALUE   "F4".
-           03  FILLER                      PIC X(02)   VALUE   "F8".
-           03  FILLER                      PIC X(04)   VALUE   "0100".
-           03  FILLER                      PIC X(459)  VALUE   SPACE.
-      *     
-           03  FILLER                      PIC X(43)   VALUE
-               "01 E+-$".
-           03  FILLER                      PIC X(02)   VALUE   "F6".
-           03  FILLER                      PIC X(02)   VALUE   "FA".
-           03  FILLER                      PIC X(04)   VALUE   "0100".
-           03  FILLER                      PIC X(43)   VALUE
-               "02 E+-$".
-           03  FILLER                      PIC X(02)   VALUE   "FE".
-           03  FILLER                      PIC X(02)   VALUE   "FI".
-           03  FILLER                      PIC X(04)   VALUE   "0010".
-           03  FILLER                      PIC X(43)   VALUE
-               "03 E+-$".
-           03  FILLER                      PIC X(02)   VALUE   "FW".
-           03  FILLER                      PIC X(02)   VALUE   "FU".
-           03  FILLER                      PIC X(04)   VALUE   "0110".
-           03  FILLER                      PIC X(357)  VALUE   SPACE.
-       01  WRK-GMN-CHIIKIHOU-R        REDEFINES   WRK-GMN-CHIIKIHOU.
-           03  WRK-GMN-CHIIKIHOULST-O      OCCURS   4.
-               05  WRK-GMN-CHIIKIHOUL-OCC      OCCURS  10.
-                   07  WRK-GMN-CHIIKIHOULST.
-                       09  WRK-GMN-CHIIKIHOUL  PIC X(02).
-                       09  WRK-GMN-CHIIKIHOUFL PIC X(01).
-                       09  WRK-GMN-CHIIKIHOUMEIL
-                                               PIC X(40).
-                   07  WRK-GMN-CHIIKIHOUL-KBN
-                                           PIC X(02)   OCCURS  2.
-                   07  WRK-GMN-CHIIKIHOUL-CD
-                                           PIC X(04).
+      *    THE PER-PERIOD WARD-CODE TABLE FOR CHIIKIHOU (REGIONAL
+      *    INCLUSIVE-CARE WARD) USED TO BE HARDCODED HERE AS A FILLER
+      *    TABLE KEYED OFF CONST-SPLIT-CONF-DATE-VAL. IT NOW LIVES IN
+      *    SYSKANRI (KANRICD "5112"), MAINTAINED THE SAME WAY AS THE
+      *    OTHER W21 COMBO-LIST MASTERS, AND IS FETCHED BY
+      *    3101-SYS-5112-GET-SEC.
        01  CONST-AREA.
            03  CONST-SPLIT-CONF-DATE-VAL.
                05  CONST-H200401            PIC X(08) VALUE "20080401".
@@ -244,10 +202,10 @@
            03  CONST-H180701                PIC X(08) VALUE "20060701".
            03  CONST-H250401                PIC X(08) VALUE "20130401".
            03  CONST-H241001                PIC X(08) VALUE "20121001".
-           03  CONST-KSN-MAX                PIC 9(03) VALUE 11.
+           03  CONST-KSN-MAX                PIC 9(03) VALUE 15.
            03  CONST-GKSN-MAX               PIC 9(03) VALUE 14.
            03  CONST-5002-KSN-MAX           PIC 9(03) VALUE 12.
-           03  CONST-TOKNYUIN-MAX           PIC 9(03) VALUE 50.
+           03  CONST-TOKNYUIN-MAX           PIC 9(03) VALUE 200.
            03  CONST-CHIIKIHOU-MAX          PIC 9(03) VALUE 10.
            03  CONST-R02-AREA.
                05   CONST-R02-A301C5        PIC X(09) VALUE "190219270".
@@ -292,6 +250,7 @@
            COPY  "CPSK5108.INC".
            COPY  "CPSK5110.INC".
            COPY  "CPSK5111.INC".
+           COPY  "CPSK5112.INC".
            COPY  "CPSK5113.INC".
            COPY  "CPSK5109.INC".
            COPY  "CPTENSU.INC".
@@ -299,8 +258,6 @@
            COPY  "CPPTNYUINRRK.INC".
        01  NYUKSNCHK-REC.
            COPY    "CPNYUKSNCHK.INC".
-           COPY    "CPSK5002.INC"  REPLACING  //SYS-//
-                                   BY         //TMP-//.
            COPY    "CPORCSDAY.INC".
            COPY    "CPORCSLNK.INC".
            COPY    "CPORCSNUM.INC".
@@ -463,6 +420,11 @@
                MOVE    SYS-5110-BTU-TOKUTEINYUIN-NM
                                         TO  SPA-GMN-W21-BTUKHNRYO
                MOVE    SYS-5110-SRYCD   TO  SPA-NAI-W21-BTUTOKCD
+               MOVE    WRK-TOKNYUIN        TO  WRK-5110-CHK-KBNCD
+               MOVE    SYS-5110-STYUKYMD   TO  WRK-5110-CHK-STYMD
+                                               WRK-5110-CHK-EXCLSTYMD
+               MOVE    SYS-5110-EDYUKYMD   TO  WRK-5110-CHK-EDYMD
+               PERFORM 4300-SYS5110-OVERLAP-CHK-SEC
            END-IF
            .
        3101-BTU-KHNRYO-EDIT-EXT.
@@ -471,6 +433,7 @@
            PERFORM 3101-SYS-1005-GET-SEC
            PERFORM 3101-SYS-5108-GET-SEC
            PERFORM 3101-SYS-5111-GET-SEC
+           PERFORM 3101-SYS-5112-GET-SEC
            PERFORM 3101-SYS-5113-GET-SEC
            PERFORM 3101-SYS-5109-GET-SEC
            IF    ( WRK-KJN-YUKSTYMD       >=   CONST-H180701 )
@@ -480,6 +443,8 @@
            PERFORM 3101-TBTUTYPE-GET-SEC
            PERFORM 3101-CMB-KSNCOMMON-SET-SEC
            EVALUATE    TRUE
+           WHEN  ( WRK-KJN-YUKSTYMD    >=   CONST-R040401 )
+               PERFORM 31013-CMB-KSN-R04-SEC
            WHEN  ( WRK-KJN-YUKSTYMD    >=   CONST-H240401 )
                PERFORM 31012-CMB-KSN-H24R02-SEC
            WHEN  ( WRK-KJN-YUKSTYMD    >=   CONST-H220401 )
@@ -586,68 +551,105 @@
        3101-SYS-5108-GET-EXT.
            EXIT.
        3101-SYS-5111-GET-SEC       SECTION.
+      *    THE "TOKNYUIN" (SPECIFIC ADMISSION FEE) CURSOR IS PRE-
+      *    SORTED BY THE PUBLIC-NOTICE SEQUENCE NUMBER (THE TENSU
+      *    MASTER'S KOUHYOJYUNNUM) ON THE SERVER SIDE, SO THE LIST
+      *    COMES BACK IN DISPLAY ORDER ALREADY - NO WORKING-STORAGE
+      *    RE-SORT IS NEEDED HERE.
            INITIALIZE              SPA-GMN-W21-TOKNYUINLST-G
            INITIALIZE                  SYSKANRI-REC
+           MOVE    ZERO                TO  FLG-TOKNYUIN-OVER
            MOVE    "5111"          TO  SYS-KANRICD
            MOVE    WRK-KJN-YUKSTYMD    TO  SYS-STYUKYMD
                                            SYS-EDYUKYMD
-           PERFORM 900-SYSKANRI-KEY2-SEL-SEC
+           PERFORM 900-SYSKANRI-TOKNYUIN-SEL-SEC
            MOVE    SYSKANRI-REC    TO  SYS-5111-REC
-           PERFORM UNTIL ( FLG-SYSKANRI    =   1 )
-                    OR   ( SPA-GMN-W21-TOKNYUIN-MAX
-                                          >=  CONST-TOKNYUIN-MAX )
+      *    THE CURSOR CAN STILL HOLD NON-QUALIFYING ROWS (FAILING THE
+      *    NYUINRYOKBN/SEIKATU-RYOKBN FILTER BELOW) AFTER THE LIST HITS
+      *    ITS CAP, SO "CURSOR NOT YET AT EOF" ALONE DOES NOT MEAN A
+      *    ROW WAS ACTUALLY DROPPED. KEEP WALKING PAST THE CAP WITHOUT
+      *    ADDING TO THE LIST UNTIL EITHER TRUE EOF OR ONE MORE
+      *    QUALIFYING ROW TURNS UP - THAT ROW PROVES SOMETHING WAS
+      *    DROPPED, SO FLG-TOKNYUIN-OVER IS SET EXPLICITLY THERE AND
+      *    THE WALK STOPS.
+           PERFORM UNTIL ( FLG-SYSKANRI        =   1 )
+                    OR   ( FLG-TOKNYUIN-OVER    =   1 )
                IF    ( SYS-5111-BRM-NYUINRYOKBN    =  "01"  )
                 AND  ( SYS-5111-SEIKATU-RYOKBN     =  SPACE )
-                   COMPUTE SPA-GMN-W21-TOKNYUIN-MAX
-                       =   SPA-GMN-W21-TOKNYUIN-MAX    +   1
-                   MOVE    SPA-GMN-W21-TOKNYUIN-MAX
-                                       TO  IDX1
-                   MOVE    SYS-5111-BRM-TOKUTEINYUIN-NM
+                   IF    ( SPA-GMN-W21-TOKNYUIN-MAX
+                                          >=  CONST-TOKNYUIN-MAX )
+                       MOVE    1           TO  FLG-TOKNYUIN-OVER
+                   ELSE
+                       COMPUTE SPA-GMN-W21-TOKNYUIN-MAX
+                           =   SPA-GMN-W21-TOKNYUIN-MAX    +   1
+                       MOVE    SPA-GMN-W21-TOKNYUIN-MAX
+                                           TO  IDX1
+                       MOVE    SYS-5111-BRM-TOKUTEINYUIN-NM
                                    TO  SPA-GMN-W21-TOKNYUINMEIL
                                                             (IDX1)
-                   MOVE    SYS-5111-KBNCD
+                       MOVE    SYS-5111-KBNCD
                                    TO  SPA-GMN-W21-TOKNYUINL-KBNCD
                                                             (IDX1)
-                   MOVE    SYS-5111-BRM-TOKUTEINYUIN-NM2
+                       MOVE    SYS-5111-BRM-TOKUTEINYUIN-NM2
                                    TO  SPA-GMN-W21-TOKNYUINL-TANMEI
                                                             (IDX1)
-                   MOVE    SYS-5111-SRYCD
+                       MOVE    SYS-5111-SRYCD
                                    TO  SPA-GMN-W21-TOKNYUINL-SRYCD
                                                             (IDX1)
-                   MOVE    SYS-5111-SRYCD          TO  WRK-TNSSRYCD
-                   MOVE    WRK-KJN-YUKSTYMD        TO  WRK-TNSYMD
-                   PERFORM 900-TENSU-KEY-SEL-SEC
-                   MOVE    TNS-KOUHYOJYUNNUM
-                                       TO  SPA-GMN-W21-TOKNYUINL-JUNNUM
-                                                         (IDX1)
+                       MOVE    SYS-5111-JUNNUM
+                                   TO  SPA-GMN-W21-TOKNYUINL-JUNNUM
+                                                            (IDX1)
+                       COMPUTE WRK-NUM03   =   SPA-GMN-W21-TOKNYUIN-MAX
+                       MOVE    WRK-NUM03X  TO  SPA-GMN-W21-TOKNYUINL
+                                                            (IDX1)
+                   END-IF
                END-IF
+               IF    ( FLG-TOKNYUIN-OVER    NOT =   1 )
+                   PERFORM 900-SYSKANRI-TOKNYUIN-FET-SEC
+                   MOVE    SYSKANRI-REC    TO  SYS-5111-REC
+               END-IF
+           END-PERFORM
+           MOVE    "tbl_syskanri"      TO  MCP-TABLE
+           MOVE    "toknyujun"         TO  MCP-PATHNAME
+           PERFORM 910-DBCLOSECURSOR-SEC
+           IF    ( FLG-TOKNYUIN-OVER    =   1 )
+      *        KEEP THIS LIMIT IN SYNC WITH CONST-TOKNYUIN-MAX ABOVE.
+               MOVE
+                "E911:TOKNYUIN LIST TRUNCATED AT 200 ENTRIES"
+                                       TO  SPA-ERRCD
+           END-IF
+           .
+       3101-SYS-5111-GET-EXT.
+           EXIT.
+       3101-SYS-5112-GET-SEC       SECTION.
+           INITIALIZE  SPA-GMN-W21-CHIIKIHOULST-G
+           INITIALIZE  SYSKANRI-REC
+           MOVE    "5112"          TO  SYS-KANRICD
+           MOVE    WRK-KJN-YUKSTYMD    TO  SYS-STYUKYMD
+                                           SYS-EDYUKYMD
+           PERFORM 900-SYSKANRI-KEY2-SEL-SEC
+           MOVE    SYSKANRI-REC    TO  SYS-5112-REC
+           PERFORM UNTIL ( FLG-SYSKANRI    =   1 )
+                    OR   ( SPA-GMN-W21-CHIIKIHOU-MAX
+                                          >=  CONST-CHIIKIHOU-MAX )
+               COMPUTE SPA-GMN-W21-CHIIKIHOU-MAX
+                   =   SPA-GMN-W21-CHIIKIHOU-MAX   +   1
+               MOVE    SPA-GMN-W21-CHIIKIHOU-MAX
+                                   TO  IDX1
+               MOVE    SYS-5112-KBNCD
+                               TO  SPA-GMN-W21-CHIIKIHOUL     (IDX1)
+               MOVE    SYS-5112-CHIIKIHOUFL
+                               TO  SPA-GMN-W21-CHIIKIHOUFL    (IDX1)
+               MOVE    SYS-5112-BRM-CHIIKIHOU-NM
+                               TO  SPA-GMN-W21-CHIIKIHOUMEIL  (IDX1)
                PERFORM 900-SYSKANRI-KEY2-FET-SEC
-               MOVE    SYSKANRI-REC    TO  SYS-5111-REC
+               MOVE    SYSKANRI-REC    TO  SYS-5112-REC
            END-PERFORM
            MOVE    "tbl_syskanri"      TO  MCP-TABLE
            MOVE    "key2"              TO  MCP-PATHNAME
            PERFORM 910-DBCLOSECURSOR-SEC
-           COMPUTE IDXS    =   CONST-TOKNYUIN-MAX  +   1
-           PERFORM VARYING IDXA    FROM    1   BY  1
-                   UNTIL ( IDXA    >   SPA-GMN-W21-TOKNYUIN-MAX )
-               COMPUTE WRK-FROM    =   IDXA    +   1
-               PERFORM VARYING IDXB    FROM    WRK-FROM   BY  1
-                       UNTIL ( IDXB    >   SPA-GMN-W21-TOKNYUIN-MAX )
-                   IF    ( SPA-GMN-W21-TOKNYUINL-JUNNUM (IDXA)
-                               >   SPA-GMN-W21-TOKNYUINL-JUNNUM (IDXB))
-                       MOVE    SPA-GMN-W21-TOKNYUINLST-OCC (IDXA)
-                               TO  SPA-GMN-W21-TOKNYUINLST-OCC (IDXS)
-                       MOVE    SPA-GMN-W21-TOKNYUINLST-OCC (IDXB)
-                               TO  SPA-GMN-W21-TOKNYUINLST-OCC (IDXA)
-                       MOVE    SPA-GMN-W21-TOKNYUINLST-OCC (IDXS)
-                               TO  SPA-GMN-W21-TOKNYUINLST-OCC (IDXB)
-                   END-IF
-               END-PERFORM
-               COMPUTE WRK-NUM02   =   IDXA
-               MOVE    WRK-NUM02X  TO  SPA-GMN-W21-TOKNYUINL (IDXA)
-           END-PERFORM
            .
-       3101-SYS-5111-GET-EXT.
+       3101-SYS-5112-GET-EXT.
            EXIT.
        3101-SYS-5113-GET-SEC       SECTION.
            INITIALIZE  SPA-GMN-W21-SAGAKULST-G
@@ -707,4 +709,446 @@
            .
        3101-SYS-5109-GET-EXT.
            EXIT.
+       3101-SYS-5002-GET-SEC       SECTION.
+           INITIALIZE  SPA-GMN-W21-BRMLST-G
+           INITIALIZE  SYSKANRI-REC
+           MOVE    "5002"          TO  SYS-KANRICD
+           MOVE    SPA-GMN-W21-BTUNUM TO  SYS-KBNCD
+           MOVE    WRK-KJN-YUKSTYMD    TO  SYS-STYUKYMD
+                                           SYS-EDYUKYMD
+           PERFORM 900-SYSKANRI-KEY3-SEL-SEC
+           MOVE    SYSKANRI-REC    TO  SYS-5002-REC
+           PERFORM UNTIL ( FLG-SYSKANRI    =   1 )
+                    OR   ( SPA-GMN-W21-BRMLST-MAX >= 50 )
+               COMPUTE SPA-GMN-W21-BRMLST-MAX
+                   =   SPA-GMN-W21-BRMLST-MAX  +   1
+               MOVE    SPA-GMN-W21-BRMLST-MAX
+                                   TO  IDX1
+               MOVE    SYS-5002-BRMNUM
+                                   TO  SPA-GMN-W21-BRMNUML   (IDX1)
+               MOVE    SYS-5002-BRM-NAME
+                                   TO  SPA-GMN-W21-BRMNUMMEIL(IDX1)
+               PERFORM 900-SYSKANRI-KEY3-FET-SEC
+               MOVE    SYSKANRI-REC    TO  SYS-5002-REC
+           END-PERFORM
+           MOVE    "tbl_syskanri"      TO  MCP-TABLE
+           MOVE    "key3"              TO  MCP-PATHNAME
+           PERFORM 910-DBCLOSECURSOR-SEC
+           .
+       3101-SYS-5002-GET-EXT.
+           EXIT.
+       3101-KHNRYO-GET-SEC         SECTION.
+           MOVE    SPA-NAI-W21-BTUTOKCD    TO  WRK-TNSSRYCD
+           MOVE    WRK-BTU-YUKSTYMD        TO  WRK-TNSYMD
+           PERFORM 900-TENSU-KEY-SEL-SEC
+           IF    ( FLG-TENSU       =   ZERO )
+               MOVE    TNS-NAME        TO  SPA-GMN-W21-BTUKHNRYO
+           END-IF
+           .
+       3101-KHNRYO-GET-EXT.
+           EXIT.
+       3101-TBTUTYPE-GET-SEC       SECTION.
+      *    DETERMINES THE WARD TYPE (KIJUN) GROUPING THAT DRIVES WHICH
+      *    FACILITY-STANDARD COMBO LIST GETS BUILT BELOW.
+           MOVE    ZERO                TO  WRK-NYUINKBN
+           IF    ( SPA-NAI-W21-BTUSBT  =   "01" OR "02" )
+               MOVE    1               TO  WRK-NYUINKBN
+           ELSE
+               MOVE    2               TO  WRK-NYUINKBN
+           END-IF
+           .
+       3101-TBTUTYPE-GET-EXT.
+           EXIT.
+       3101-CMB-KSNCOMMON-SET-SEC  SECTION.
+           INITIALIZE              TKSN-AREA
+           INITIALIZE              GKSN-AREA
+           .
+       3101-CMB-KSNCOMMON-SET-EXT.
+           EXIT.
+       9000-TKSN-ADD-SEC           SECTION.
+      *    ADDS ONE ENTRY TO TKSN-AREA FROM WRK-STR1(LABEL)/WRK-CMB-CD
+      *    (SERVICE-FEE CODE). CALLER SETS WRK-STR1 AND WRK-CMB-CD
+      *    BEFORE PERFORMING.
+           IF    ( TKSN-MAX            <   CONST-KSN-MAX )
+               COMPUTE TKSN-MAX    =   TKSN-MAX    +   1
+               MOVE    TKSN-MAX        TO  IDX-KSN
+               MOVE    WRK-STR1        TO  TKSN-LBL    (IDX-KSN)
+               MOVE    TKSN-MAX        TO  TKSN-IDX    (IDX-KSN)
+               MOVE    WRK-CMB-CD      TO  TKSN-SRYCD  (IDX-KSN)
+           END-IF
+           .
+       9000-TKSN-ADD-EXT.
+           EXIT.
+       9001-GKSN-ADD-SEC           SECTION.
+      *    ADDS ONE ENTRY TO GKSN-AREA FROM WRK-STR1(LABEL)/WRK-CMB-CD
+      *    (SERVICE-FEE CODE). CALLER SETS WRK-STR1 AND WRK-CMB-CD
+      *    BEFORE PERFORMING.
+           IF    ( GKSN-MAX            <   CONST-GKSN-MAX )
+               COMPUTE GKSN-MAX    =   GKSN-MAX    +   1
+               MOVE    GKSN-MAX        TO  IDX-GKSN
+               MOVE    WRK-STR1        TO  GKSN-LBL    (IDX-GKSN)
+               MOVE    GKSN-MAX        TO  GKSN-IDX    (IDX-GKSN)
+               MOVE    WRK-CMB-CD      TO  GKSN-SRYCD  (IDX-GKSN)
+           END-IF
+           .
+       9001-GKSN-ADD-EXT.
+           EXIT.
+       31011-CMB-KSN-SYOKI-SEC     SECTION.
+           MOVE    "HOSPITALIZATION TREATMENT"     TO  WRK-STR1
+           MOVE    CONST-RYOYO                     TO  WRK-CMB-CD
+           PERFORM 9000-TKSN-ADD-SEC
+           .
+       31011-CMB-KSN-SYOKI-EXT.
+           EXIT.
+       31012-CMB-KSN-SYOKI-SEC     SECTION.
+           PERFORM 31011-CMB-KSN-SYOKI-SEC
+           MOVE    "WARD TREATMENT H18"            TO  WRK-STR1
+           MOVE    CONST-BTU-RYOYO-H18             TO  WRK-CMB-CD
+           PERFORM 9000-TKSN-ADD-SEC
+           .
+       31012-CMB-KSN-SYOKI-EXT.
+           EXIT.
+       31012-CMB-KSN-H22-SEC       SECTION.
+           PERFORM 31011-CMB-KSN-SYOKI-SEC
+           PERFORM VARYING IDX0    FROM    1   BY  1
+                   UNTIL ( IDX0    >   3 )
+               MOVE    "WARD TREATMENT"            TO  WRK-STR1
+               MOVE    CONST-BTU-RYOYO (IDX0)      TO  WRK-CMB-CD
+               PERFORM 9000-TKSN-ADD-SEC
+           END-PERFORM
+           PERFORM VARYING IDX0    FROM    1   BY  1
+                   UNTIL ( IDX0    >   2 )
+               MOVE    "SENIOR WARD TREATMENT"     TO  WRK-STR1
+               MOVE    CONST-SNR-RYOYO (IDX0)      TO  WRK-CMB-CD
+               PERFORM 9000-TKSN-ADD-SEC
+           END-PERFORM
+           .
+       31012-CMB-KSN-H22-EXT.
+           EXIT.
+       31012-CMB-KSN-H24R02-SEC    SECTION.
+           PERFORM 31012-CMB-KSN-H22-SEC
+           MOVE    "WARD TREATMENT ENHANCED 1"     TO  WRK-STR1
+           MOVE    CONST-H2404-BTURYOKAI1          TO  WRK-CMB-CD
+           PERFORM 9000-TKSN-ADD-SEC
+           MOVE    "WARD TREATMENT ENHANCED 2"     TO  WRK-STR1
+           MOVE    CONST-H2404-BTURYOKAI2          TO  WRK-CMB-CD
+           PERFORM 9000-TKSN-ADD-SEC
+           MOVE    "SENIOR WARD TREATMENT ENHANCED" TO WRK-STR1
+           MOVE    CONST-H2404-SNRRYOKAI            TO WRK-CMB-CD
+           PERFORM 9000-TKSN-ADD-SEC
+           MOVE    "NO-FEE TREATMENT 1"            TO  WRK-STR1
+           MOVE    CONST-H2404-MUKIN1              TO  WRK-CMB-CD
+           PERFORM 9000-TKSN-ADD-SEC
+           MOVE    "NO-FEE TREATMENT 2"            TO  WRK-STR1
+           MOVE    CONST-H2404-MUKIN2              TO  WRK-CMB-CD
+           PERFORM 9000-TKSN-ADD-SEC
+           IF    ( WRK-KJN-YUKSTYMD    >=  CONST-R020401 )
+               MOVE    "ADULT CARE WARD SPECIAL"   TO  WRK-STR1
+               MOVE    CONST-R02-A301C5            TO  WRK-CMB-CD
+               PERFORM 9000-TKSN-ADD-SEC
+           END-IF
+           MOVE    "HOSPITALIZATION TREATMENT"     TO  WRK-STR1
+           MOVE    CONST-RYOYO                     TO  WRK-CMB-CD
+           PERFORM 9001-GKSN-ADD-SEC
+           PERFORM VARYING IDX0    FROM    1   BY  1
+                   UNTIL ( IDX0    >   3 )
+               MOVE    "WARD TREATMENT"            TO  WRK-STR1
+               MOVE    CONST-BTU-RYOYO (IDX0)      TO  WRK-CMB-CD
+               PERFORM 9001-GKSN-ADD-SEC
+           END-PERFORM
+           MOVE    "RADIATION TREATMENT"           TO  WRK-STR1
+           MOVE    CONST-HOSYASEN                  TO  WRK-CMB-CD
+           PERFORM 9001-GKSN-ADD-SEC
+           .
+       31012-CMB-KSN-H24R02-EXT.
+           EXIT.
+       31013-CMB-KSN-R04-SEC       SECTION.
+      *    REIWA-4 (2022-04-01) FEE-SCHEDULE REVISION. CARRIES FORWARD
+      *    EVERY ENTRY THAT REMAINED VALID UNDER R04 AND ADDS THE
+      *    ENTRIES INTRODUCED BY THAT REVISION. FUTURE REVISIONS SHOULD
+      *    FOLLOW THIS SAME PATTERN: A NEW 3101X-CMB-KSN-Rnn-SEC THAT
+      *    PERFORMS THIS ONE AND THEN ADDS ITS OWN ENTRIES, WIRED INTO
+      *    3101-CMB-SYOKI-SEC AHEAD OF THE EARLIER WHEN CLAUSES.
+           PERFORM 31012-CMB-KSN-H24R02-SEC
+           MOVE    "SINSEIJI TREATMENT"            TO  WRK-STR1
+           MOVE    CONST-SINSEIJI                  TO  WRK-CMB-CD
+           PERFORM 9000-TKSN-ADD-SEC
+           MOVE    "SINSEIJI TREATMENT"            TO  WRK-STR1
+           MOVE    CONST-SINSEIJI                  TO  WRK-CMB-CD
+           PERFORM 9001-GKSN-ADD-SEC
+           .
+       31013-CMB-KSN-R04-EXT.
+           EXIT.
+       4300-SYS5110-OVERLAP-CHK-SEC  SECTION.
+      *    REJECTS/FLAGS A NEW OR EDITED SYSKANRI "5110" (SPECIFIC
+      *    ADMISSION FEE BY DEPARTMENT) EFFECTIVE-DATE RANGE THAT
+      *    OVERLAPS AN EXISTING RANGE FOR THE SAME DEPARTMENT. CALLER
+      *    SETS WRK-5110-CHK-KBNCD/STYMD/EDYMD TO THE CANDIDATE ROW,
+      *    AND WRK-5110-CHK-EXCLSTYMD TO THE ROW'S OWN ORIGINAL
+      *    STYUKYMD WHEN EDITING AN EXISTING ROW (SPACE WHEN ADDING A
+      *    NEW ONE) SO THE ROW BEING EDITED DOES NOT FLAG AGAINST
+      *    ITSELF. RESULT COMES BACK IN FLG-KIKAN-DABURI (1 = OVERLAP
+      *    FOUND) WITH SPA-ERRCD SET TO A MESSAGE NAMING THE CONFLICTING
+      *    PERIOD.
+           MOVE    ZERO                TO  FLG-KIKAN-DABURI
+           INITIALIZE                  SYSKANRI-REC
+           MOVE    "5110"              TO  SYS-KANRICD
+           PERFORM 900-SYSKANRI-KEY1-SEL-SEC
+           MOVE    SYSKANRI-REC        TO  SYS-5110-REC
+           PERFORM UNTIL ( FLG-SYSKANRI    =   1 )
+               IF    ( SYS-5110-KBNCD      =   WRK-5110-CHK-KBNCD )
+                AND  ( SYS-5110-STYUKYMD   NOT =
+                                           WRK-5110-CHK-EXCLSTYMD )
+                AND  ( SYS-5110-STYUKYMD   NOT >   WRK-5110-CHK-EDYMD )
+                AND  ( SYS-5110-EDYUKYMD   NOT <   WRK-5110-CHK-STYMD )
+                   MOVE    1               TO  FLG-KIKAN-DABURI
+                   MOVE
+            "E912:5110 EFFECTIVE DATE RANGE OVERLAPS AN EXISTING ROW"
+                                           TO  SPA-ERRCD
+               END-IF
+               PERFORM 900-SYSKANRI-KEY1-FET-SEC
+               MOVE    SYSKANRI-REC        TO  SYS-5110-REC
+           END-PERFORM
+           MOVE    "tbl_syskanri"          TO  MCP-TABLE
+           MOVE    "key1"                  TO  MCP-PATHNAME
+           PERFORM 910-DBCLOSECURSOR-SEC
+           .
+       4300-SYS5110-OVERLAP-CHK-EXT.
+           EXIT.
+       420-CLEAR-SEC                SECTION.
+           INITIALIZE              SPA-NAI-W21-AREA
+           .
+       420-CLEAR-EXT.
+           EXIT.
+       4100-SYSKANRI-RESET-SEC     SECTION.
+           INITIALIZE              SYSKANRI-REC
+           .
+       4100-SYSKANRI-RESET-EXT.
+           EXIT.
+       4200-BTUNUMLST-CHK-SEC      SECTION.
+      *    LOOKS UP WRK-CMB-CD (WARD CODE) IN THE WARD LIST ASSEMBLED
+      *    BY 3101-SYS-5001-GET-SEC AND RETURNS ITS ASSOCIATED DATA IN
+      *    WRK-CMB-ITM/ITM2/ITM3/ITM4/ITM5. WRK-CMB-ITM = SPACE MEANS
+      *    NOT FOUND.
+           MOVE    SPACE               TO  WRK-CMB-ITM-G
+           PERFORM VARYING IDX1    FROM    1   BY  1
+                   UNTIL ( IDX1    >   SPA-GMN-W21-BTUNUM-MAX )
+               IF    ( SPA-GMN-W21-BTUNUML (IDX1)  =   WRK-CMB-CD )
+                   MOVE    SPA-GMN-W21-BTUNUML     (IDX1)
+                                       TO  WRK-CMB-ITM
+                   MOVE    SPA-NAI-W21-BTUINF-TOKNYUIN (IDX1)
+                                       TO  WRK-CMB-ITM2
+                   MOVE    SPA-NAI-W21-BTUINF-KHNSRYCD (IDX1)
+                                       TO  WRK-CMB-ITM3
+                   MOVE    SPA-NAI-W21-BTUINF-STYUKYMD (IDX1)
+                                       TO  WRK-CMB-ITM4
+                   MOVE    SPA-NAI-W21-BTUINF-SBT       (IDX1)
+                                       TO  WRK-CMB-ITM5
+               END-IF
+           END-PERFORM
+           .
+       4200-BTUNUMLST-CHK-EXT.
+           EXIT.
+       4201-INPUT-AREA-CLEAR-SEC   SECTION.
+           INITIALIZE              WRK-TOKNYUIN
+                                   WRK-KHNSRYCD
+                                   WRK-BTU-YUKSTYMD
+           .
+       4201-INPUT-AREA-CLEAR-EXT.
+           EXIT.
+       330-WID1-SET-SEC             SECTION.
+           PERFORM 420-CLEAR-SEC
+           .
+       330-WID1-SET-EXT.
+           EXIT.
+       500-SET-SCREEN               SECTION.
+           MOVE    SPACE               TO  MCP-PUTTYPE
+           MOVE    "W21    "           TO  MCP-WINDOW
+           PERFORM 900-PUT-WINDOW
+           .
+       500-SET-SCREEN-EXT.
+           EXIT.
+       500-GMNHEN-SEC                SECTION.
+      *    VALIDATES THE ADMISSION-DATE KEY ENTERED ON THE SCREEN AND
+      *    REFRESHES EVERY DEPENDENT COMBO LIST.
+           MOVE    SPACE               TO  SPA-ERRCD
+           MOVE    SPA-GMN-W21-KJNYMD  TO  WRK-KJNYMD
+           IF    ( WRK-KJNYMD          =   SPACE )
+               MOVE    "E900:ADMISSION DATE IS REQUIRED"
+                                       TO  SPA-ERRCD
+               GO  TO  500-GMNHEN-EXT
+           END-IF
+           MOVE    WRK-KJNYMD          TO  WRK-KJN-YUKSTYMD
+           PERFORM 3101-CMB-SYOKI-SEC
+           IF    ( FLG-KIKAN-DABURI     =   1 )
+            AND  ( SPA-ERRCD           =   SPACE )
+               MOVE
+            "E912:5110 EFFECTIVE DATE RANGE OVERLAPS AN EXISTING ROW"
+                                       TO  SPA-ERRCD
+           END-IF
+           .
+       500-GMNHEN-EXT.
+           EXIT.
+       510-ERRSET-SEC                SECTION.
+           MOVE    SPA-ERRCD           TO  WRK-WIDMSG
+           MOVE    "ERRAREA "          TO  WRK-MCP-WIDGET
+           .
+       510-ERRSET-EXT.
+           EXIT.
+       5001-MAPCUR-SEC               SECTION.
+      *    REPOSITIONS THE CURSOR ON THE FIELD THAT RAISED AN ERROR ON
+      *    THE PRIOR ROUND-TRIP.
+           MOVE    SPA-GMN-W21-CUR     TO  MCP-WIDGET
+           .
+       5001-MAPCUR-EXT.
+           EXIT.
+       900-PUT-WINDOW                SECTION.
+      *    HANDS THE STAGED WIDGET/VALUE PAIR BACK TO THE PANEL MANAGER.
+      *    THE SCREEN CONTENT ITSELF (SPA-W21-AREA) TRAVELS BACK TO THE
+      *    CALLER THROUGH SPAAREA ON EXIT PROGRAM - SCR-WIDGET/
+      *    SCR-FLD-VAL ARE ONLY FOR A SINGLE FOCUSED-FIELD UPDATE (THE
+      *    ERROR WIDGET STAGED BY 510-ERRSET-SEC, OR SPACE WHEN NONE
+      *    WAS STAGED).
+           MOVE    WRK-MCP-WIDGET      TO  SCR-WIDGET
+           MOVE    WRK-WIDMSG          TO  SCR-FLD-VAL
+           .
+       900-PUT-WINDOW-EXT.
+           EXIT.
+       900-SYSKANRI-KEY2-SEL-SEC     SECTION.
+      *    OPENS A CURSOR OVER TBL_SYSKANRI KEYED BY SYS-KANRICD, WITH
+      *    THE EFFECTIVE-DATE RANGE IN SYS-STYUKYMD/SYS-EDYUKYMD TESTED
+      *    AGAINST EACH ROW'S OWN RANGE. "KEY2" DENOTES THE GENERIC
+      *    TWO-FIELD (KANRICD + DATE-RANGE) ACCESS PATH SHARED BY EVERY
+      *    KANRICD THAT HAS NO SPECIAL ORDERING REQUIREMENT.
+           MOVE    ZERO                TO  FLG-SYSKANRI
+           MOVE    "tbl_syskanri"      TO  MCP-TABLE
+           MOVE    "key2"              TO  MCP-PATHNAME
+           CALL    "DBOPENCURSOR"      USING   MCP-TABLE
+                                               MCP-PATHNAME
+                                               SYSKANRI-REC
+           PERFORM 900-SYSKANRI-KEY2-FET-SEC
+           .
+       900-SYSKANRI-KEY2-SEL-EXT.
+           EXIT.
+       900-SYSKANRI-KEY2-FET-SEC     SECTION.
+           CALL    "DBFETCHCURSOR"     USING   MCP-TABLE
+                                               MCP-PATHNAME
+                                               SYSKANRI-REC
+                                               FLG-SYSKANRI
+           .
+       900-SYSKANRI-KEY2-FET-EXT.
+           EXIT.
+       900-SYSKANRI-KEY3-SEL-SEC     SECTION.
+      *    "KEY3" IS THE GENERIC THREE-FIELD (KANRICD + KBNCD +
+      *    DATE-RANGE) CURSOR ACCESS PATH - LIKE "KEY2" BUT ALSO
+      *    FILTERED BY KBNCD, FOR CALLERS THAT NEED EVERY ROW FOR A
+      *    GIVEN KANRICD/KBNCD COMBINATION RATHER THAN THE SINGLE ROW
+      *    "KEY10" RETURNS (E.G. THE 5002 ROOM LIST, WHICH IS SCOPED
+      *    TO THE REQUESTING WARD'S KBNCD).
+           MOVE    ZERO                TO  FLG-SYSKANRI
+           MOVE    "tbl_syskanri"      TO  MCP-TABLE
+           MOVE    "key3"              TO  MCP-PATHNAME
+           CALL    "DBOPENCURSOR"      USING   MCP-TABLE
+                                               MCP-PATHNAME
+                                               SYSKANRI-REC
+           PERFORM 900-SYSKANRI-KEY3-FET-SEC
+           .
+       900-SYSKANRI-KEY3-SEL-EXT.
+           EXIT.
+       900-SYSKANRI-KEY3-FET-SEC     SECTION.
+           CALL    "DBFETCHCURSOR"     USING   MCP-TABLE
+                                               MCP-PATHNAME
+                                               SYSKANRI-REC
+                                               FLG-SYSKANRI
+           .
+       900-SYSKANRI-KEY3-FET-EXT.
+           EXIT.
+       900-SYSKANRI-KEY1-SEL-SEC     SECTION.
+      *    "KEY1" IS THE GENERIC ACCESS PATH KEYED BY KANRICD ALONE,
+      *    WITH NO DATE-RANGE FILTER APPLIED BY THE QUERY ITSELF -
+      *    USED WHEN THE CALLER NEEDS TO WALK EVERY ROW FOR A KANRICD
+      *    AND DO ITS OWN WORKING-STORAGE-SIDE COMPARISON (E.G. THE
+      *    5110 OVERLAP CHECK).
+           MOVE    ZERO                TO  FLG-SYSKANRI
+           MOVE    "tbl_syskanri"      TO  MCP-TABLE
+           MOVE    "key1"              TO  MCP-PATHNAME
+           CALL    "DBOPENCURSOR"      USING   MCP-TABLE
+                                               MCP-PATHNAME
+                                               SYSKANRI-REC
+           PERFORM 900-SYSKANRI-KEY1-FET-SEC
+           .
+       900-SYSKANRI-KEY1-SEL-EXT.
+           EXIT.
+       900-SYSKANRI-KEY1-FET-SEC     SECTION.
+           CALL    "DBFETCHCURSOR"     USING   MCP-TABLE
+                                               MCP-PATHNAME
+                                               SYSKANRI-REC
+                                               FLG-SYSKANRI
+           .
+       900-SYSKANRI-KEY1-FET-EXT.
+           EXIT.
+       900-SYSKANRI-KEY10-SEL-SEC    SECTION.
+      *    "KEY10" IS THE GENERIC ACCESS PATH KEYED BY KANRICD + KBNCD
+      *    + DATE-RANGE, USED BY KANRICD THAT ARE SUB-KEYED BY A
+      *    DEPARTMENT OR FEE-TYPE CODE (E.G. 5110).
+           MOVE    ZERO                TO  FLG-SYSKANRI
+           MOVE    "tbl_syskanri"      TO  MCP-TABLE
+           MOVE    "key10"             TO  MCP-PATHNAME
+           CALL    "DBFETCHSINGLE"     USING   MCP-TABLE
+                                               MCP-PATHNAME
+                                               SYSKANRI-REC
+                                               FLG-SYSKANRI
+           .
+       900-SYSKANRI-KEY10-SEL-EXT.
+           EXIT.
+       900-SYSKANRI-TOKNYUIN-SEL-SEC  SECTION.
+      *    OPENS A CURSOR OVER TBL_SYSKANRI (KANRICD "5111") JOINED TO
+      *    TBL_TENSU ON SRYCD, RETURNING THE JOINED ROW'S PUBLIC-NOTICE
+      *    SEQUENCE NUMBER AS SYS-5111-JUNNUM AND ORDERING BY THAT SAME
+      *    COLUMN. THIS LETS THE CALLER DISPLAY THE LIST IN THE PUBLIC-
+      *    NOTICE ORDER WITHOUT RE-SORTING IT AFTER THE FACT.
+           MOVE    ZERO                TO  FLG-SYSKANRI
+           MOVE    "tbl_syskanri"      TO  MCP-TABLE
+           MOVE    "toknyujun"         TO  MCP-PATHNAME
+           CALL    "DBOPENCURSOR"      USING   MCP-TABLE
+                                               MCP-PATHNAME
+                                               SYSKANRI-REC
+           PERFORM 900-SYSKANRI-TOKNYUIN-FET-SEC
+           .
+       900-SYSKANRI-TOKNYUIN-SEL-EXT.
+           EXIT.
+       900-SYSKANRI-TOKNYUIN-FET-SEC  SECTION.
+           CALL    "DBFETCHCURSOR"     USING   MCP-TABLE
+                                               MCP-PATHNAME
+                                               SYSKANRI-REC
+                                               FLG-SYSKANRI
+           .
+       900-SYSKANRI-TOKNYUIN-FET-EXT.
+           EXIT.
+       900-TENSU-KEY-SEL-SEC         SECTION.
+      *    LOOKS UP ONE TBL_TENSU ROW BY SERVICE-FEE CODE AND EFFECTIVE
+      *    DATE (WRK-TNSSRYCD / WRK-TNSYMD SET BY THE CALLER).
+           MOVE    ZERO                TO  FLG-TENSU
+           MOVE    "tbl_tensu"         TO  MCP-TABLE
+           MOVE    "srycd"             TO  MCP-PATHNAME
+           INITIALIZE                  TNS-REC
+           MOVE    WRK-TNSSRYCD        TO  TNS-SRYCD
+           MOVE    WRK-TNSYMD          TO  TNS-YMD
+           CALL    "DBFETCHSINGLE"     USING   MCP-TABLE
+                                               MCP-PATHNAME
+                                               TNS-REC
+                                               FLG-TENSU
+           .
+       900-TENSU-KEY-SEL-EXT.
+           EXIT.
+       910-DBCLOSECURSOR-SEC         SECTION.
+      *    GENERIC CURSOR-CLOSE, CALLED AFTER ANY 900-xxxx-SEL-SEC LOOP
+      *    HAS RUN TO COMPLETION. MCP-TABLE/MCP-PATHNAME IDENTIFY WHICH
+      *    CURSOR TO CLOSE AND MUST BE SET BY THE CALLER IMMEDIATELY
+      *    BEFORE THIS IS PERFORMED.
+           CALL    "DBCLOSECURSOR"     USING   MCP-TABLE
+                                               MCP-PATHNAME
+           .
+       910-DBCLOSECURSOR-EXT.
+           EXIT.
   
\ No newline at end of file
